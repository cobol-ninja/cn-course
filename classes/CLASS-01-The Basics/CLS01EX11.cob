@@ -0,0 +1,322 @@
+      *****************************************************************
+       IDENTIFICATION                  DIVISION.
+      *****************************************************************
+       PROGRAM-ID.                     CLS01EX11.
+      * END-OF-DAY CONSOLIDATED MANAGEMENT REPORT
+      * READS THE SHARED RESULTS FILE (RESFILE) THAT CLS01EX04,
+      * CLS01EX05 AND CLS01EX06 EACH APPEND TO, AND PRINTS ONE SUBTOTAL
+      * SECTION PER PRODUCING PROGRAM FOLLOWED BY AN OVERALL GRAND
+      * TOTAL
+      * BECAUSE CLS01NITE.JCL RUNS CLS01EX04, CLS01EX05 AND CLS01EX06
+      * IN THAT ORDER WITH OPEN EXTEND, EACH PROGRAM'S RECORDS ARE
+      * ALREADY TOGETHER IN THE FILE, SO A SIMPLE CONTROL BREAK ON
+      * RSLT-PROGRAM-ID (THE SAME TECHNIQUE CLS01EX08 USES ON RES-ZONE)
+      * IS ENOUGH - NO SORT STEP IS NEEDED AHEAD OF THIS PROGRAM
+      * A NEW PAGE HEADER PRINTS EVERY WS-MAX-LINES-PER-PAGE DETAIL
+      * LINES, THE SAME AS CLS01EX08 AND CLS01EX09
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+      *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE         ASSIGN TO "RESFILE"
+                                        FILE STATUS IS WS-RESULTS-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MGMT-REPORT-FILE     ASSIGN TO "MGMTRPT"
+                                        FILE STATUS IS WS-MGMTRPT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA                            DIVISION.
+      *****************************************************************
+       FILE                            SECTION.
+       FD  RESULTS-FILE.
+       COPY CLS01RES.
+       FD  MGMT-REPORT-FILE.
+       01  MGMT-REPORT-LINE            PIC X(80).
+      *================================================================
+       WORKING-STORAGE                 SECTION.
+      *================================================================
+       COPY CLS01CTL.
+      *================================================================
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-RESULTS-FILE                 VALUE 'Y'.
+       01  WS-PRIOR-PROGRAM-ID         PIC X(08)   VALUE SPACES.
+       01  WS-PGM-ITEM-COUNT           PIC 9(06)   VALUE ZERO.
+       01  WS-PGM-VALUE-TOTAL          PIC S9(09)V99
+                                        SIGN IS LEADING SEPARATE
+                                        VALUE ZERO.
+       01  WS-GRAND-ITEM-COUNT         PIC 9(06)   VALUE ZERO.
+       01  WS-GRAND-VALUE-TOTAL        PIC S9(09)V99
+                                        SIGN IS LEADING SEPARATE
+                                        VALUE ZERO.
+       01  WS-PROGRAM-COUNT            PIC 9(04)   VALUE ZERO.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-RESULTS-STATUS           PIC X(02)   VALUE '00'.
+       01  WS-MGMTRPT-STATUS           PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS           PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID          PIC X(08)   VALUE SPACES.
+      *================================================================
+      * PAGE CONTROL
+      *================================================================
+       01  WS-PAGE-NUMBER              PIC 9(04)   VALUE ZERO.
+       01  WS-LINES-ON-PAGE            PIC 9(04)   VALUE ZERO.
+       01  WS-MAX-LINES-PER-PAGE       PIC 9(04)   VALUE 40.
+      *================================================================
+       01  WS-HEADER-LINE-1.
+           05  FILLER                  PIC X(37) VALUE
+               'CLS01EX11  END-OF-DAY MANAGEMENT RPT'.
+           05  FILLER                  PIC X(17) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE 'PAGE '.
+           05  WS-HDR-PAGE-NUMBER      PIC ZZZ9.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+       01  WS-HEADER-LINE-2.
+           05  FILLER                  PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-HDR-RUN-DATE         PIC 9(08).
+           05  FILLER                  PIC X(61) VALUE SPACES.
+       01  WS-HEADER-LINE-3.
+           05  FILLER                  PIC X(08) VALUE 'PROGRAM'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'BATCH-ID'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'ITEM-KEY'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE 'VALUE'.
+           05  FILLER                  PIC X(31) VALUE SPACES.
+       01  WS-BLANK-LINE                PIC X(80) VALUE SPACES.
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-PROGRAM-ID       PIC X(08).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DTL-BATCH-ID         PIC X(10).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DTL-ITEM-KEY         PIC X(10).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DTL-VALUE            PIC -ZZZZZZZ9.99.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+       01  WS-SECTION-LINE.
+           05  FILLER                  PIC X(14) VALUE
+               'SECTION FOR: '.
+           05  WS-SEC-PROGRAM-ID       PIC X(08).
+           05  FILLER                  PIC X(58) VALUE SPACES.
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(08) VALUE
+               'SUBTOT: '.
+           05  WS-SUB-PROGRAM-ID       PIC X(08).
+           05  FILLER                  PIC X(10) VALUE
+               ' ITEMS: '.
+           05  WS-SUB-ITEM-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(09) VALUE
+               ' TOTAL: '.
+           05  WS-SUB-VALUE-TOTAL      PIC -ZZZZZZZ9.99.
+           05  FILLER                  PIC X(22) VALUE SPACES.
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(14) VALUE
+               'GRAND TOTAL: '.
+           05  FILLER                  PIC X(09) VALUE
+               'ITEMS: '.
+           05  WS-GRD-ITEM-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(09) VALUE
+               ' TOTAL: '.
+           05  WS-GRD-VALUE-TOTAL      PIC -ZZZZZZZ9.99.
+           05  FILLER                  PIC X(22) VALUE SPACES.
+      *****************************************************************
+       PROCEDURE                       DIVISION.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RESULT  THRU 2000-EXIT
+               UNTIL END-OF-RESULTS-FILE
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * OPEN THE FILES, PRIME THE READ AND PRINT THE FIRST PAGE HEADER
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE           FROM DATE YYYYMMDD
+
+           OPEN INPUT  RESULTS-FILE
+           MOVE WS-RESULTS-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'RESFILE'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT MGMT-REPORT-FILE
+           MOVE WS-MGMTRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'MGMTRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-RESULT     THRU 2100-EXIT
+
+           IF NOT END-OF-RESULTS-FILE
+               MOVE RSLT-PROGRAM-ID      TO WS-PRIOR-PROGRAM-ID
+               PERFORM 2250-WRITE-SECTION-HEADER THRU 2250-EXIT
+           END-IF
+
+           PERFORM 1200-WRITE-HEADER    THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT A NEW PAGE HEADER AND RESET THE PAGE LINE COUNT
+      *-----------------------------------------------------------------
+       1200-WRITE-HEADER.
+           ADD 1                         TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER           TO WS-HDR-PAGE-NUMBER
+           MOVE CTL-RUN-DATE             TO WS-HDR-RUN-DATE
+
+           WRITE MGMT-REPORT-LINE         FROM WS-HEADER-LINE-1
+           WRITE MGMT-REPORT-LINE         FROM WS-HEADER-LINE-2
+           WRITE MGMT-REPORT-LINE         FROM WS-BLANK-LINE
+           WRITE MGMT-REPORT-LINE         FROM WS-HEADER-LINE-3
+           MOVE WS-MGMTRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'MGMTRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           MOVE ZERO                    TO WS-LINES-ON-PAGE.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ROLL THE CURRENT RESULT INTO ITS PRODUCING PROGRAM'S TOTALS,
+      * BREAKING THE SECTION SUBTOTAL WHEN THE PROGRAM-ID CHANGES,
+      * THEN PRINT THE DETAIL LINE
+      *-----------------------------------------------------------------
+       2000-PROCESS-RESULT.
+           IF RSLT-PROGRAM-ID NOT = WS-PRIOR-PROGRAM-ID
+               PERFORM 2200-WRITE-SECTION-SUBTOTAL THRU 2200-EXIT
+               MOVE RSLT-PROGRAM-ID      TO WS-PRIOR-PROGRAM-ID
+               PERFORM 2250-WRITE-SECTION-HEADER THRU 2250-EXIT
+           END-IF
+
+           ADD RSLT-ITEM-VALUE          TO WS-PGM-VALUE-TOTAL
+                                            WS-GRAND-VALUE-TOTAL
+           ADD 1                        TO WS-PGM-ITEM-COUNT
+                                            WS-GRAND-ITEM-COUNT
+
+           PERFORM 2300-WRITE-DETAIL-LINE THRU 2300-EXIT
+
+           PERFORM 2100-READ-RESULT     THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT A ONE-LINE BANNER AT THE START OF EACH PROGRAM'S SECTION
+      *-----------------------------------------------------------------
+       2250-WRITE-SECTION-HEADER.
+           MOVE WS-PRIOR-PROGRAM-ID     TO WS-SEC-PROGRAM-ID
+           WRITE MGMT-REPORT-LINE        FROM WS-SECTION-LINE
+           MOVE WS-MGMTRPT-STATUS       TO WS-CURRENT-STATUS
+           MOVE 'MGMTRPT'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           ADD 1                        TO WS-PROGRAM-COUNT
+           ADD 1                        TO WS-LINES-ON-PAGE.
+       2250-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT THE DETAIL LINE, STARTING A NEW PAGE FIRST IF THE
+      * CURRENT PAGE IS FULL
+      *-----------------------------------------------------------------
+       2300-WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE NOT < WS-MAX-LINES-PER-PAGE
+               PERFORM 1200-WRITE-HEADER THRU 1200-EXIT
+           END-IF
+
+           MOVE RSLT-PROGRAM-ID          TO WS-DTL-PROGRAM-ID
+           MOVE RSLT-BATCH-ID            TO WS-DTL-BATCH-ID
+           MOVE RSLT-ITEM-KEY            TO WS-DTL-ITEM-KEY
+           MOVE RSLT-ITEM-VALUE          TO WS-DTL-VALUE
+           WRITE MGMT-REPORT-LINE         FROM WS-DETAIL-LINE
+           MOVE WS-MGMTRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'MGMTRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           ADD 1                        TO WS-LINES-ON-PAGE.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT THE SUBTOTAL LINE FOR THE PROGRAM SECTION JUST FINISHED
+      * AND RESET THE SECTION ACCUMULATORS FOR THE NEXT PROGRAM
+      *-----------------------------------------------------------------
+       2200-WRITE-SECTION-SUBTOTAL.
+           MOVE WS-PRIOR-PROGRAM-ID      TO WS-SUB-PROGRAM-ID
+           MOVE WS-PGM-ITEM-COUNT        TO WS-SUB-ITEM-COUNT
+           MOVE WS-PGM-VALUE-TOTAL       TO WS-SUB-VALUE-TOTAL
+           WRITE MGMT-REPORT-LINE         FROM WS-SUBTOTAL-LINE
+           MOVE WS-MGMTRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'MGMTRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           WRITE MGMT-REPORT-LINE         FROM WS-BLANK-LINE
+           MOVE WS-MGMTRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'MGMTRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           MOVE ZERO                    TO WS-PGM-ITEM-COUNT
+                                            WS-PGM-VALUE-TOTAL
+           ADD 2                        TO WS-LINES-ON-PAGE.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT RESULTS RECORD
+      *-----------------------------------------------------------------
+       2100-READ-RESULT.
+           READ RESULTS-FILE
+               AT END
+                   SET END-OF-RESULTS-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-RESULTS-FILE
+               MOVE WS-RESULTS-STATUS    TO WS-CURRENT-STATUS
+               MOVE 'RESFILE'            TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT THE LAST PROGRAM'S SUBTOTAL, THE GRAND TOTAL AND CLOSE
+      * THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           IF WS-PROGRAM-COUNT > ZERO
+               PERFORM 2200-WRITE-SECTION-SUBTOTAL THRU 2200-EXIT
+           END-IF
+
+           MOVE WS-GRAND-ITEM-COUNT      TO WS-GRD-ITEM-COUNT
+           MOVE WS-GRAND-VALUE-TOTAL     TO WS-GRD-VALUE-TOTAL
+           WRITE MGMT-REPORT-LINE         FROM WS-GRAND-TOTAL-LINE
+           MOVE WS-MGMTRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'MGMTRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           DISPLAY 'CLS01EX11 REPORTED ' WS-GRAND-ITEM-COUNT ' ITEMS'
+               ' ACROSS ' WS-PROGRAM-COUNT ' PROGRAM SECTIONS - '
+               'OPERATOR ' CTL-OPERATOR-ID ' RUN DATE ' CTL-RUN-DATE
+               ' BATCH ' CTL-BATCH-ID
+
+           CLOSE RESULTS-FILE
+           CLOSE MGMT-REPORT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END STATUS
+      * NEVER REACHES HERE) IS TREATED AS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX11 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
