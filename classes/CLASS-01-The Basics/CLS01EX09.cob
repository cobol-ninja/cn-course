@@ -0,0 +1,219 @@
+      *****************************************************************
+       IDENTIFICATION                  DIVISION.
+      *****************************************************************
+       PROGRAM-ID.                     CLS01EX09.
+      * READ CLS01EX06'S AVERAGE-FILE (AVGOUT) AND FLAG ANY READING IN
+      * A GROUP THAT DEVIATES FROM THAT GROUP'S AVERAGE BY MORE THAN A
+      * CONFIGURABLE THRESHOLD
+      * THE THRESHOLD DEFAULTS TO WS-THRESHOLD BUT CAN BE OVERRIDDEN BY
+      * A COMMAND-LINE PARAMETER, THE SAME TECHNIQUE THE CHECKPOINT
+      * RESTART PARAMETER USES ON THE OTHER BATCH-CONVERTED PROGRAMS
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+      *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT AVERAGE-FILE         ASSIGN TO "AVGOUT"
+                                        FILE STATUS IS WS-AVGOUT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEVIATION-FILE       ASSIGN TO "DEVRPT"
+                                        FILE STATUS IS WS-DEVRPT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA                            DIVISION.
+      *****************************************************************
+       FILE                            SECTION.
+       FD  AVERAGE-FILE.
+       COPY CLS01AVG               REPLACING AVG-RESULT-RECORD
+                                    BY AVERAGE-RECORD.
+       FD  DEVIATION-FILE.
+       01  DEVIATION-REPORT-LINE       PIC X(80).
+      *================================================================
+       WORKING-STORAGE                 SECTION.
+      *================================================================
+       COPY CLS01CTL.
+      *================================================================
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-AVERAGE-FILE                 VALUE 'Y'.
+       01  WS-SUBSCRIPT                PIC 9(02)   COMP VALUE ZERO.
+       01  WS-GROUP-COUNT              PIC 9(06)   VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(06)   VALUE ZERO.
+      *================================================================
+      * DEVIATION THRESHOLD - HOW FAR A READING MAY FALL FROM ITS
+      * GROUP'S AVERAGE BEFORE IT IS FLAGGED AS AN OUTLIER
+      * THE FIRST COMMAND-LINE PARAMETER IS AN OPTIONAL OPERATOR ID
+      * THAT OVERRIDES CTL-OPERATOR-ID'S 'BATCH' DEFAULT; THE
+      * THRESHOLD OVERRIDE IS THE SECOND
+      *================================================================
+       01  WS-OPERATOR-PARM            PIC X(08)   VALUE SPACES.
+       01  WS-THRESHOLD-PARM           PIC X(05)   VALUE SPACES.
+       01  WS-THRESHOLD                PIC 9(03)V9 VALUE 010.0.
+       01  WS-DEVIATION                PIC 9(03)V9 VALUE ZERO.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-AVGOUT-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-DEVRPT-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS           PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID          PIC X(08)   VALUE SPACES.
+      *================================================================
+       01  WS-HEADER-LINE              PIC X(80)   VALUE
+           'GROUP-ID  SUB  READING  AVERAGE  DEVIATION  STATUS'.
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-GROUP-ID         PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-SUBSCRIPT        PIC Z9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DTL-READING          PIC ZZZ9.9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-AVERAGE          PIC ZZZ9.9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-DEVIATION        PIC ZZZ9.9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DTL-STATUS           PIC X(20).
+           05  FILLER                  PIC X(22) VALUE SPACES.
+      *****************************************************************
+       PROCEDURE                       DIVISION.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-GROUP   THRU 2000-EXIT
+               UNTIL END-OF-AVERAGE-FILE
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * OPEN THE FILES, SET THE THRESHOLD AND PRIME THE READ
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE           FROM DATE YYYYMMDD
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OPERATOR-PARM       FROM ARGUMENT-VALUE
+           IF WS-OPERATOR-PARM NOT = SPACES
+               MOVE WS-OPERATOR-PARM     TO CTL-OPERATOR-ID
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-THRESHOLD-PARM      FROM ARGUMENT-VALUE
+           IF WS-THRESHOLD-PARM IS NUMERIC
+               MOVE WS-THRESHOLD-PARM     TO WS-THRESHOLD
+           END-IF
+
+           OPEN INPUT  AVERAGE-FILE
+           MOVE WS-AVGOUT-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'AVGOUT'                  TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT DEVIATION-FILE
+           MOVE WS-DEVRPT-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'DEVRPT'                  TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           WRITE DEVIATION-REPORT-LINE    FROM WS-HEADER-LINE
+           MOVE WS-DEVRPT-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'DEVRPT'                  TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-GROUP       THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CHECK EVERY READING IN THE GROUP AGAINST THE THRESHOLD
+      *-----------------------------------------------------------------
+       2000-PROCESS-GROUP.
+           PERFORM 2200-CHECK-READING    THRU 2200-EXIT
+               VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > AVG-READING-COUNT OF
+                                     AVERAGE-RECORD
+
+           ADD 1                        TO WS-GROUP-COUNT
+
+           PERFORM 2100-READ-GROUP      THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMPUTE ONE READING'S DEVIATION FROM THE GROUP AVERAGE AND
+      * WRITE A REPORT LINE WHEN IT EXCEEDS THE THRESHOLD
+      *-----------------------------------------------------------------
+       2200-CHECK-READING.
+           IF AVG-READING OF AVERAGE-RECORD (WS-SUBSCRIPT) >
+              AVG-AVERAGE OF AVERAGE-RECORD
+               COMPUTE WS-DEVIATION =
+                   AVG-READING OF AVERAGE-RECORD (WS-SUBSCRIPT) -
+                   AVG-AVERAGE OF AVERAGE-RECORD
+           ELSE
+               COMPUTE WS-DEVIATION =
+                   AVG-AVERAGE OF AVERAGE-RECORD -
+                   AVG-READING OF AVERAGE-RECORD (WS-SUBSCRIPT)
+           END-IF
+
+           IF WS-DEVIATION > WS-THRESHOLD
+               MOVE AVG-GROUP-ID OF AVERAGE-RECORD
+                                        TO WS-DTL-GROUP-ID
+               MOVE WS-SUBSCRIPT        TO WS-DTL-SUBSCRIPT
+               MOVE AVG-READING OF AVERAGE-RECORD (WS-SUBSCRIPT)
+                                        TO WS-DTL-READING
+               MOVE AVG-AVERAGE OF AVERAGE-RECORD
+                                        TO WS-DTL-AVERAGE
+               MOVE WS-DEVIATION        TO WS-DTL-DEVIATION
+               MOVE 'OUTLIER'           TO WS-DTL-STATUS
+               WRITE DEVIATION-REPORT-LINE FROM WS-DETAIL-LINE
+               MOVE WS-DEVRPT-STATUS    TO WS-CURRENT-STATUS
+               MOVE 'DEVRPT'            TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+               ADD 1                    TO WS-EXCEPTION-COUNT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT AVERAGE-GROUP RECORD
+      *-----------------------------------------------------------------
+       2100-READ-GROUP.
+           READ AVERAGE-FILE
+               AT END
+                   SET END-OF-AVERAGE-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-AVERAGE-FILE
+               MOVE WS-AVGOUT-STATUS     TO WS-CURRENT-STATUS
+               MOVE 'AVGOUT'             TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CLOSE THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           DISPLAY 'CLS01EX09 CHECKED ' WS-GROUP-COUNT ' GROUPS, '
+               WS-EXCEPTION-COUNT ' OUTLIERS - OPERATOR '
+               CTL-OPERATOR-ID ' RUN DATE ' CTL-RUN-DATE ' BATCH '
+               CTL-BATCH-ID
+
+           CLOSE AVERAGE-FILE
+           CLOSE DEVIATION-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END STATUS
+      * NEVER REACHES HERE) IS TREATED AS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX09 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
