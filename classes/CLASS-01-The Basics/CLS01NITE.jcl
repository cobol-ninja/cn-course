@@ -0,0 +1,79 @@
+//CLS01NITE JOB (ACCTG),'CLASS 01 NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CLS01NITE - NIGHTLY BATCH JOB STREAM
+//* RUNS CLS01EX03 THROUGH CLS01EX07 AS ORDERED STEPS, THEN CLS01EX11
+//* TO PRINT THE END-OF-DAY CONSOLIDATED MANAGEMENT REPORT OVER THE
+//* RESFILE RESULTS CLS01EX04/EX05/EX06 WROTE ALONG THE WAY, THEN
+//* CLS01EX08 AND CLS01EX09 TO ROLL UP/DEVIATION-CHECK THE BINOUT AND
+//* AVGOUT FILES STEP030 AND STEP040 PRODUCED.  EACH STEP AFTER THE
+//* FIRST CARRIES A COND TEST ON THE STEP THAT PRODUCES WHAT IT
+//* CONSUMES SO A NON-ZERO RETURN CODE STOPS DOWNSTREAM STEPS FROM
+//* RUNNING AGAINST BAD OR MISSING DATA
+//*****************************************************************
+//STEP010  EXEC PGM=CLS01EX03
+//SRCFILE  DD   DSN=PAY.CLS01.SRCFILE,DISP=SHR
+//TGTFILE  DD   DSN=PAY.CLS01.TGTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CLS01EX04,COND=(0,NE,STEP010)
+//TRANFILE DD   DSN=PAY.CLS01.TRANFILE,DISP=SHR
+//SUMFILE  DD   DSN=PAY.CLS01.SUMFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJFILE  DD   DSN=PAY.CLS01.EX04.REJFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CKPFILE  DD   DSN=PAY.CLS01.EX04.CKPFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RESFILE  DD   DSN=PAY.CLS01.RESFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CLS01EX05,COND=(0,NE,STEP020)
+//BINFILE  DD   DSN=PAY.CLS01.BINFILE,DISP=SHR
+//BINRPT   DD   DSN=PAY.CLS01.BINRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BINOUT   DD   DSN=PAY.CLS01.BINOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPFILE  DD   DSN=PAY.CLS01.EX05.CKPFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RESFILE  DD   DSN=PAY.CLS01.RESFILE,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=CLS01EX06,COND=(0,NE,STEP030)
+//READFILE DD   DSN=PAY.CLS01.READFILE,DISP=SHR
+//AVGOUT   DD   DSN=PAY.CLS01.AVGOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPFILE  DD   DSN=PAY.CLS01.EX06.CKPFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RESFILE  DD   DSN=PAY.CLS01.RESFILE,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=CLS01EX07,COND=(0,NE,STEP040)
+//CORRFILE DD   DSN=PAY.CLS01.CORRFILE,DISP=SHR
+//ACCTMSTR DD   DSN=PAY.CLS01.ACCTMSTR,DISP=OLD
+//AUDITOUT DD   DSN=PAY.CLS01.AUDITOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJFILE  DD   DSN=PAY.CLS01.EX07.REJFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CKPFILE  DD   DSN=PAY.CLS01.EX07.CKPFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=CLS01EX11,COND=(0,NE,STEP050)
+//RESFILE  DD   DSN=PAY.CLS01.RESFILE,DISP=SHR
+//MGMTRPT  DD   DSN=PAY.CLS01.MGMTRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP070  EXEC PGM=CLS01EX08,COND=(0,NE,STEP030)
+//BINOUT   DD   DSN=PAY.CLS01.BINOUT,DISP=SHR
+//ZONERPT  DD   DSN=PAY.CLS01.ZONERPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP080  EXEC PGM=CLS01EX09,COND=(0,NE,STEP040)
+//AVGOUT   DD   DSN=PAY.CLS01.AVGOUT,DISP=SHR
+//DEVRPT   DD   DSN=PAY.CLS01.DEVRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
