@@ -0,0 +1,294 @@
+      *****************************************************************
+       IDENTIFICATION                  DIVISION.
+      *****************************************************************
+       PROGRAM-ID.                     CLS01EX08.
+      * READ CLS01EX05'S BIN-RESULT-FILE (BINOUT) AND ROLL UP SQUARE
+      * FOOTAGE BY ZONE/WAREHOUSE
+      * THE INPUT FILE IS EXPECTED IN ZONE SEQUENCE (CLS01EX05 WRITES
+      * IT IN BIN-FILE ORDER, SO A PRIOR SORT STEP KEYED ON RES-ZONE
+      * MUST RUN AHEAD OF THIS PROGRAM WHEN BIN-FILE IS NOT ALREADY IN
+      * ZONE ORDER) SO A SIMPLE CONTROL BREAK ON RES-ZONE IS ENOUGH TO
+      * DETECT WHEN ONE ZONE'S BINS END AND THE NEXT ZONE'S BEGIN
+      * PRINT A SUBTOTAL LINE AT EACH ZONE BREAK, A GRAND TOTAL LINE AT
+      * END-OF-FILE, AND A NEW PAGE HEADER EVERY WS-MAX-LINES-PER-PAGE
+      * DETAIL LINES
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+      *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT BIN-RESULT-FILE      ASSIGN TO "BINOUT"
+                                        FILE STATUS IS WS-BINOUT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ZONE-REPORT-FILE     ASSIGN TO "ZONERPT"
+                                        FILE STATUS IS WS-ZONERPT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA                            DIVISION.
+      *****************************************************************
+       FILE                            SECTION.
+       FD  BIN-RESULT-FILE.
+       COPY CLS01BIN.
+       FD  ZONE-REPORT-FILE.
+       01  ZONE-REPORT-LINE            PIC X(80).
+      *================================================================
+       WORKING-STORAGE                 SECTION.
+      *================================================================
+       COPY CLS01CTL.
+      *================================================================
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-BIN-RESULT-FILE              VALUE 'Y'.
+       01  WS-PRIOR-ZONE               PIC X(04)   VALUE SPACES.
+       01  WS-ZONE-BIN-COUNT           PIC 9(06)   VALUE ZERO.
+       01  WS-ZONE-AREA-TOTAL          PIC 9(09)   VALUE ZERO.
+       01  WS-GRAND-BIN-COUNT          PIC 9(06)   VALUE ZERO.
+       01  WS-GRAND-AREA-TOTAL         PIC 9(09)   VALUE ZERO.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-BINOUT-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-ZONERPT-STATUS           PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS           PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID          PIC X(08)   VALUE SPACES.
+      *================================================================
+      * OPERATOR ID - AN OPTIONAL FIRST COMMAND-LINE ARGUMENT THAT
+      * OVERRIDES CTL-OPERATOR-ID'S 'BATCH' DEFAULT
+      *================================================================
+       01  WS-OPERATOR-PARM            PIC X(08)   VALUE SPACES.
+      *================================================================
+      * PAGE CONTROL
+      *================================================================
+       01  WS-PAGE-NUMBER              PIC 9(04)   VALUE ZERO.
+       01  WS-LINES-ON-PAGE            PIC 9(04)   VALUE ZERO.
+       01  WS-MAX-LINES-PER-PAGE       PIC 9(04)   VALUE 40.
+      *================================================================
+       01  WS-HEADER-LINE-1.
+           05  FILLER                  PIC X(37) VALUE
+               'CLS01EX08  FACILITIES SQ. FT. ROLLUP'.
+           05  FILLER                  PIC X(17) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE 'PAGE '.
+           05  WS-HDR-PAGE-NUMBER      PIC ZZZ9.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+       01  WS-HEADER-LINE-2.
+           05  FILLER                  PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-HDR-RUN-DATE         PIC 9(08).
+           05  FILLER                  PIC X(61) VALUE SPACES.
+       01  WS-HEADER-LINE-3.
+           05  FILLER                  PIC X(08) VALUE 'BIN-ID'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE 'ZONE'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE 'AREA'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE 'PERIMETER'.
+           05  FILLER                  PIC X(41) VALUE SPACES.
+       01  WS-BLANK-LINE                PIC X(80) VALUE SPACES.
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-BIN-ID           PIC X(08).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DTL-ZONE             PIC X(04).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DTL-AREA             PIC ZZZZZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DTL-PERIMETER        PIC ZZZZ9.99.
+           05  FILLER                  PIC X(44) VALUE SPACES.
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(08) VALUE
+               '  ZONE: '.
+           05  WS-SUB-ZONE             PIC X(04).
+           05  FILLER                  PIC X(12) VALUE
+               ' SUBTOTAL: '.
+           05  WS-SUB-AREA             PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(07) VALUE ' SQ FT '.
+           05  WS-SUB-BIN-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(06) VALUE ' BINS '.
+           05  FILLER                  PIC X(26) VALUE SPACES.
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(14) VALUE
+               'GRAND TOTAL: '.
+           05  WS-GRD-AREA             PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(07) VALUE ' SQ FT '.
+           05  WS-GRD-BIN-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(06) VALUE ' BINS '.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+      *****************************************************************
+       PROCEDURE                       DIVISION.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-BIN     THRU 2000-EXIT
+               UNTIL END-OF-BIN-RESULT-FILE
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * OPEN THE FILES, PRIME THE READ AND PRINT THE FIRST PAGE HEADER
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE           FROM DATE YYYYMMDD
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OPERATOR-PARM      FROM ARGUMENT-VALUE
+           IF WS-OPERATOR-PARM NOT = SPACES
+               MOVE WS-OPERATOR-PARM    TO CTL-OPERATOR-ID
+           END-IF
+
+           OPEN INPUT  BIN-RESULT-FILE
+           MOVE WS-BINOUT-STATUS         TO WS-CURRENT-STATUS
+           MOVE 'BINOUT'                 TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT ZONE-REPORT-FILE
+           MOVE WS-ZONERPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'ZONERPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-BIN-RESULT THRU 2100-EXIT
+
+           IF NOT END-OF-BIN-RESULT-FILE
+               MOVE RES-ZONE             TO WS-PRIOR-ZONE
+           END-IF
+
+           PERFORM 1200-WRITE-HEADER    THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT A NEW PAGE HEADER AND RESET THE PAGE LINE COUNT
+      *-----------------------------------------------------------------
+       1200-WRITE-HEADER.
+           ADD 1                         TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER           TO WS-HDR-PAGE-NUMBER
+           MOVE CTL-RUN-DATE             TO WS-HDR-RUN-DATE
+
+           WRITE ZONE-REPORT-LINE         FROM WS-HEADER-LINE-1
+           WRITE ZONE-REPORT-LINE         FROM WS-HEADER-LINE-2
+           WRITE ZONE-REPORT-LINE         FROM WS-BLANK-LINE
+           WRITE ZONE-REPORT-LINE         FROM WS-HEADER-LINE-3
+           MOVE WS-ZONERPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'ZONERPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           MOVE ZERO                    TO WS-LINES-ON-PAGE.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ROLL THE CURRENT BIN INTO ITS ZONE TOTAL, BREAKING THE ZONE
+      * SUBTOTAL WHEN THE ZONE CHANGES, THEN PRINT THE DETAIL LINE
+      *-----------------------------------------------------------------
+       2000-PROCESS-BIN.
+           IF RES-ZONE NOT = WS-PRIOR-ZONE
+               PERFORM 2200-WRITE-ZONE-SUBTOTAL THRU 2200-EXIT
+               MOVE RES-ZONE             TO WS-PRIOR-ZONE
+           END-IF
+
+           ADD RES-AREA                 TO WS-ZONE-AREA-TOTAL
+                                            WS-GRAND-AREA-TOTAL
+           ADD 1                        TO WS-ZONE-BIN-COUNT
+                                            WS-GRAND-BIN-COUNT
+
+           PERFORM 2300-WRITE-DETAIL-LINE THRU 2300-EXIT
+
+           PERFORM 2100-READ-BIN-RESULT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT THE DETAIL LINE, STARTING A NEW PAGE FIRST IF THE
+      * CURRENT PAGE IS FULL
+      *-----------------------------------------------------------------
+       2300-WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE NOT < WS-MAX-LINES-PER-PAGE
+               PERFORM 1200-WRITE-HEADER THRU 1200-EXIT
+           END-IF
+
+           MOVE RES-BIN-ID               TO WS-DTL-BIN-ID
+           MOVE RES-ZONE                 TO WS-DTL-ZONE
+           MOVE RES-AREA                 TO WS-DTL-AREA
+           MOVE RES-PERIMETER            TO WS-DTL-PERIMETER
+           WRITE ZONE-REPORT-LINE         FROM WS-DETAIL-LINE
+           MOVE WS-ZONERPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'ZONERPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           ADD 1                        TO WS-LINES-ON-PAGE.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT THE SUBTOTAL LINE FOR THE ZONE JUST FINISHED AND RESET
+      * THE ZONE ACCUMULATORS FOR THE NEXT ZONE
+      *-----------------------------------------------------------------
+       2200-WRITE-ZONE-SUBTOTAL.
+           MOVE WS-PRIOR-ZONE            TO WS-SUB-ZONE
+           MOVE WS-ZONE-AREA-TOTAL       TO WS-SUB-AREA
+           MOVE WS-ZONE-BIN-COUNT        TO WS-SUB-BIN-COUNT
+           WRITE ZONE-REPORT-LINE         FROM WS-SUBTOTAL-LINE
+           WRITE ZONE-REPORT-LINE         FROM WS-BLANK-LINE
+           MOVE WS-ZONERPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'ZONERPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           MOVE ZERO                    TO WS-ZONE-AREA-TOTAL
+                                            WS-ZONE-BIN-COUNT
+           ADD 2                        TO WS-LINES-ON-PAGE.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT BIN RESULT RECORD
+      *-----------------------------------------------------------------
+       2100-READ-BIN-RESULT.
+           READ BIN-RESULT-FILE
+               AT END
+                   SET END-OF-BIN-RESULT-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-BIN-RESULT-FILE
+               MOVE WS-BINOUT-STATUS     TO WS-CURRENT-STATUS
+               MOVE 'BINOUT'             TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT THE LAST ZONE'S SUBTOTAL, THE GRAND TOTAL AND CLOSE
+      * THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           PERFORM 2200-WRITE-ZONE-SUBTOTAL THRU 2200-EXIT
+
+           MOVE WS-GRAND-AREA-TOTAL      TO WS-GRD-AREA
+           MOVE WS-GRAND-BIN-COUNT       TO WS-GRD-BIN-COUNT
+           WRITE ZONE-REPORT-LINE         FROM WS-GRAND-TOTAL-LINE
+           MOVE WS-ZONERPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'ZONERPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           DISPLAY 'CLS01EX08 ROLLED UP ' WS-GRAND-BIN-COUNT ' BINS'
+               ' - OPERATOR ' CTL-OPERATOR-ID ' RUN DATE '
+               CTL-RUN-DATE ' BATCH ' CTL-BATCH-ID
+
+           CLOSE BIN-RESULT-FILE
+           CLOSE ZONE-REPORT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END STATUS
+      * NEVER REACHES HERE) IS TREATED AS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX08 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
