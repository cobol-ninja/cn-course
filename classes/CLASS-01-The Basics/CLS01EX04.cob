@@ -1,31 +1,492 @@
       *****************************************************************
        IDENTIFICATION                  DIVISION.
       *****************************************************************
-       PROGRAM-ID.                     CLS01EX04. 
-      * ACCEPT 2 VALUES INTO 2 NUMERIC VARIABLES
-      * DISPLAY THE SUM OF THE 2 VARIABLES 
+       PROGRAM-ID.                     CLS01EX04.
+      * READ A TRANSACTION FILE OF INP-A/INP-B PAIRS
+      * THE FIRST RECORD IN THE FILE IS A HEADER CARRYING THE
+      * BATCH-ID/RUN-DATE/EXPECTED-COUNT THE BATCH WAS SUBMITTED WITH,
+      * VALIDATED BEFORE ANY DETAIL PAIR IS PROCESSED
+      * INP-A/INP-B/INP-SUM ARE SIGNED SO A DEBIT CAN BE NETTED
+      * AGAINST A CREDIT AND PRODUCE A CORRECTLY SIGNED RESULT
+      * VALIDATE EACH PAIR IS NUMERIC BEFORE THE COMPUTE AND LOG
+      * ANYTHING THAT FAILS VALIDATION TO A REJECT/EXCEPTION FILE
+      * COMPUTE INP-SUM FOR EACH GOOD PAIR AND WRITE IT TO AN OUTPUT FILE
+      * ALSO WRITE EACH GOOD PAIR'S RESULT TO THE SHARED RESULTS FILE
+      * THIS PROGRAM, CLS01EX05 AND CLS01EX06 ALL APPEND TO
+      * AT END-OF-FILE, RECONCILE THE RECORD COUNT AND A HASH TOTAL OF
+      * INP-A AGAINST THE EXPECTED-COUNT/CONTROL-HASH THE HEADER
+      * RECORD WAS SUBMITTED WITH, AND FLAG THE RUN IF EITHER IS OFF
+      * WRITE A TRAILER RECORD WITH THE TOTAL LINE COUNT AT END-OF-FILE
+      * THIS REPLACES THE ORIGINAL INTERACTIVE ACCEPT/DISPLAY VERSION
+      * SO THE PROGRAM CAN RUN UNATTENDED AGAINST A FULL BATCH
       *****************************************************************
        ENVIRONMENT                     DIVISION.
       *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE            ASSIGN TO "TRANFILE"
+                                        FILE STATUS IS WS-TRAN-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUM-FILE             ASSIGN TO "SUMFILE"
+                                        FILE STATUS IS WS-SUM-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE          ASSIGN TO "REJFILE"
+                                        FILE STATUS IS WS-REJECT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE      ASSIGN TO "CKPFILE"
+                                        FILE STATUS IS WS-CKP-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-FILE         ASSIGN TO "RESFILE"
+                                        FILE STATUS IS WS-RESULTS-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA                            DIVISION.
       *****************************************************************
+       FILE                            SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05  TRAN-INP-A              PIC S9(07)
+                                        SIGN IS LEADING SEPARATE.
+           05  TRAN-INP-B              PIC S9(07)
+                                        SIGN IS LEADING SEPARATE.
+           05  FILLER                  PIC X(64).
+      *-----------------------------------------------------------------
+      * THE FIRST RECORD IN EVERY TRAN-FILE IS A HEADER, NOT A DETAIL
+      * PAIR, CARRYING THE BATCH-ID/RUN-DATE/EXPECTED-COUNT THE BATCH
+      * WAS SUBMITTED WITH
+      *-----------------------------------------------------------------
+       01  HEADER-RECORD               REDEFINES TRAN-RECORD.
+           05  HDR-BATCH-ID            PIC X(10).
+           05  HDR-RUN-DATE            PIC 9(08).
+           05  HDR-EXPECTED-COUNT      PIC 9(07).
+           05  HDR-CONTROL-HASH        PIC 9(09).
+           05  FILLER                  PIC X(46).
+       FD  SUM-FILE.
+       01  SUM-RECORD.
+           05  SUM-REC-TYPE            PIC X(01).
+           05  SUM-INP-SUM             PIC S9(07)
+                                        SIGN IS LEADING SEPARATE.
+           05  SUM-LINE-COUNT          PIC 9(06).
+           05  FILLER                  PIC X(65).
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-INP-A               PIC X(08).
+           05  REJ-INP-B               PIC X(08).
+           05  REJ-REASON              PIC X(30).
+           05  FILLER                  PIC X(34).
+       FD  CHECKPOINT-FILE.
+       COPY CLS01CKP.
+       FD  RESULTS-FILE.
+       COPY CLS01RES.
       *================================================================
        WORKING-STORAGE                 SECTION.
       *================================================================
-       01  INP-A                       PIC 9(01).
-       01  INP-B                       PIC 9(01).
-       01  INP-SUM                     PIC 9(02).
+       COPY CLS01CTL.
+      *================================================================
+       01  INP-A                       PIC S9(07).
+       01  INP-B                       PIC S9(07).
+       01  INP-SUM                     PIC S9(07).
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-TRAN-FILE                    VALUE 'Y'.
+       01  WS-LINE-COUNT               PIC 9(06)   VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(06)   VALUE ZERO.
+       01  WS-OVERFLOW-SWITCH          PIC X(01)   VALUE 'N'.
+           88  SUM-OVERFLOWED                      VALUE 'Y'.
+       01  WS-VALID-SWITCH             PIC X(01)   VALUE 'N'.
+           88  TRAN-IS-VALID                       VALUE 'Y'.
+       01  WS-REJECT-REASON            PIC X(30)   VALUE SPACES.
+      *================================================================
+      * TRANSACTION-HEADER CONTROLS - THE HEADER RECORD AT THE FRONT
+      * OF THE FILE IS VALIDATED BEFORE ANY DETAIL RECORD IS PROCESSED
+      *================================================================
+       01  WS-HEADER-VALID-SWITCH      PIC X(01)   VALUE 'N'.
+           88  HEADER-IS-VALID                     VALUE 'Y'.
+       01  WS-EXPECTED-COUNT           PIC 9(07)   VALUE ZERO.
+      *================================================================
+      * CONTROL-TOTAL RECONCILIATION - A RUNNING HASH OF TRAN-INP-A IS
+      * ACCUMULATED AS EACH DETAIL RECORD IS READ AND COMPARED AT
+      * END-OF-FILE AGAINST THE CONTROL HASH THE HEADER RECORD WAS
+      * SUBMITTED WITH
+      *================================================================
+       01  WS-EXPECTED-HASH             PIC 9(09)   VALUE ZERO.
+       01  WS-CONTROL-HASH              PIC 9(09)   VALUE ZERO.
+       01  WS-ABS-INP-A                 PIC 9(07)   VALUE ZERO.
+       01  WS-CONTROL-BREAK-SWITCH      PIC X(01)   VALUE 'N'.
+           88  CONTROL-TOTALS-BALANCE               VALUE 'Y'.
+      *================================================================
+      * CHECKPOINT/RESTART CONTROLS - A CHECKPOINT RECORD IS WRITTEN
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS; A RESTART PARAMETER ON
+      * THE COMMAND LINE TELLS A RERUN HOW MANY DETAIL RECORDS TO
+      * SKIP BEFORE RESUMING PROCESSING.  A THIRD COMMAND-LINE
+      * PARAMETER CARRIES THE CONTROL HASH FROM THE LAST CHECKPOINT
+      * RECORD (CKP-CONTROL-HASH) OF THE ABENDED RUN, SINCE THE HASH
+      * ACCUMULATED SO FAR WOULD OTHERWISE BE LOST ON A RESTART
+      * THE FIRST COMMAND-LINE PARAMETER IS AN OPTIONAL OPERATOR ID
+      * THAT OVERRIDES CTL-OPERATOR-ID'S 'BATCH' DEFAULT
+      *================================================================
+       01  WS-OPERATOR-PARM            PIC X(08)   VALUE SPACES.
+       01  WS-RESTART-PARM             PIC X(07)   VALUE SPACES.
+       01  WS-RESTART-COUNT            PIC 9(07)   VALUE ZERO.
+       01  WS-RESTART-HASH-PARM        PIC X(09)   VALUE SPACES.
+       01  WS-SKIP-INDEX               PIC 9(07)   COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04)   COMP VALUE 1000.
+       01  WS-CKP-QUOTIENT             PIC 9(07)   COMP VALUE ZERO.
+       01  WS-CKP-REMAINDER            PIC 9(04)   COMP VALUE ZERO.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-TRAN-STATUS               PIC X(02)   VALUE '00'.
+       01  WS-SUM-STATUS                PIC X(02)   VALUE '00'.
+       01  WS-REJECT-STATUS             PIC X(02)   VALUE '00'.
+       01  WS-CKP-STATUS                PIC X(02)   VALUE '00'.
+       01  WS-RESULTS-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID           PIC X(08)   VALUE SPACES.
       *****************************************************************
        PROCEDURE                       DIVISION.
       *****************************************************************
-           DISPLAY 'Type in the first numeric value (0-9)...'
-           ACCEPT INP-A
-           DISPLAY 'Type in the second numeric value (0-9)...'
-           ACCEPT INP-B
-
-           COMPUTE INP-SUM = INP-A + INP-B
-           DISPLAY 'The sum of INP-A and INP-B is: ' INP-SUM
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRAN   THRU 2000-EXIT
+               UNTIL END-OF-TRAN-FILE
+           PERFORM 3000-FINALIZE       THRU 3000-EXIT
 
            EXIT PROGRAM.
-           STOP RUN.          
+
+      *-----------------------------------------------------------------
+      * OPEN THE TRANSACTION AND SUM FILES AND PRIME THE READ
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE          FROM DATE YYYYMMDD
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OPERATOR-PARM      FROM ARGUMENT-VALUE
+           IF WS-OPERATOR-PARM NOT = SPACES
+               MOVE WS-OPERATOR-PARM    TO CTL-OPERATOR-ID
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM       FROM ARGUMENT-VALUE
+           IF WS-RESTART-PARM IS NUMERIC
+               MOVE WS-RESTART-PARM     TO WS-RESTART-COUNT
+
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-RESTART-HASH-PARM FROM ARGUMENT-VALUE
+               IF WS-RESTART-HASH-PARM IS NUMERIC
+                   MOVE WS-RESTART-HASH-PARM TO WS-CONTROL-HASH
+               END-IF
+           END-IF
+
+           OPEN INPUT  TRAN-FILE
+           MOVE WS-TRAN-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'TRANFILE'              TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT SUM-FILE
+           MOVE WS-SUM-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'SUMFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT REJECT-FILE
+           MOVE WS-REJECT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'REJFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKP-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN EXTEND  RESULTS-FILE
+           MOVE WS-RESULTS-STATUS       TO WS-CURRENT-STATUS
+           MOVE 'RESFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-TRAN      THRU 2100-EXIT
+           PERFORM 1100-VALIDATE-HEADER THRU 1100-EXIT
+
+           IF HEADER-IS-VALID
+               PERFORM 2100-READ-TRAN      THRU 2100-EXIT
+               PERFORM 2050-SKIP-RECORD    THRU 2050-EXIT
+                   VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                       OR END-OF-TRAN-FILE
+               MOVE WS-RESTART-COUNT        TO WS-LINE-COUNT
+           ELSE
+               SET END-OF-TRAN-FILE         TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE THE HEADER RECORD AT THE FRONT OF THE FILE BEFORE ANY
+      * DETAIL RECORD IS PROCESSED
+      *-----------------------------------------------------------------
+       1100-VALIDATE-HEADER.
+           SET WS-HEADER-VALID-SWITCH  TO 'N'
+
+           IF END-OF-TRAN-FILE
+               DISPLAY 'CLS01EX04 - TRAN-FILE HAS NO HEADER RECORD'
+           ELSE
+               IF HDR-BATCH-ID = SPACES
+                   DISPLAY 'CLS01EX04 - HEADER BATCH-ID IS BLANK'
+               ELSE
+                   IF HDR-RUN-DATE NOT NUMERIC
+                       DISPLAY
+                           'CLS01EX04 - HEADER RUN-DATE NOT NUMERIC'
+                   ELSE
+                       IF HDR-EXPECTED-COUNT NOT NUMERIC
+                           DISPLAY 'CLS01EX04 - HEADER EXPECTED '
+                               'COUNT NOT NUMERIC'
+                       ELSE
+                           IF HDR-CONTROL-HASH NOT NUMERIC
+                               DISPLAY 'CLS01EX04 - HEADER CONTROL '
+                                   'HASH NOT NUMERIC'
+                           ELSE
+                               SET HEADER-IS-VALID TO TRUE
+                               MOVE HDR-BATCH-ID    TO CTL-BATCH-ID
+                               MOVE HDR-EXPECTED-COUNT
+                                                 TO WS-EXPECTED-COUNT
+                               MOVE HDR-CONTROL-HASH
+                                                 TO WS-EXPECTED-HASH
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * SKIP ONE ALREADY-PROCESSED RECORD DURING A RESTART
+      *-----------------------------------------------------------------
+       2050-SKIP-RECORD.
+           PERFORM 2100-READ-TRAN      THRU 2100-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE, THEN COMPUTE THE SUM FOR THE CURRENT PAIR
+      *-----------------------------------------------------------------
+       2000-PROCESS-TRAN.
+           PERFORM 1900-VALIDATE-TRAN  THRU 1900-EXIT
+           PERFORM 2600-ACCUMULATE-HASH THRU 2600-EXIT
+
+           IF NOT TRAN-IS-VALID
+               MOVE TRAN-INP-A          TO REJ-INP-A
+               MOVE TRAN-INP-B          TO REJ-INP-B
+               MOVE WS-REJECT-REASON    TO REJ-REASON
+               WRITE REJECT-RECORD
+               MOVE WS-REJECT-STATUS    TO WS-CURRENT-STATUS
+               MOVE 'REJFILE'           TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+               ADD 1                    TO WS-REJECT-COUNT
+               DISPLAY 'CLS01EX04 - REJECTED TRANSACTION: '
+                   WS-REJECT-REASON
+           ELSE
+               COMPUTE INP-SUM = INP-A + INP-B
+                   ON SIZE ERROR
+                       SET SUM-OVERFLOWED  TO TRUE
+               END-COMPUTE
+
+               IF SUM-OVERFLOWED
+                   DISPLAY 'CLS01EX04 - SUM OVERFLOWED FOR INP-A = '
+                       INP-A ' INP-B = ' INP-B
+                   MOVE 'O'             TO SUM-REC-TYPE
+                   MOVE ZERO           TO SUM-INP-SUM
+               ELSE
+                   MOVE 'D'             TO SUM-REC-TYPE
+                   MOVE INP-SUM         TO SUM-INP-SUM
+               END-IF
+
+               MOVE ZERO                TO SUM-LINE-COUNT
+               WRITE SUM-RECORD
+               MOVE WS-SUM-STATUS       TO WS-CURRENT-STATUS
+               MOVE 'SUMFILE'           TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+               PERFORM 2500-WRITE-RESULT THRU 2500-EXIT
+           END-IF
+
+           ADD 1                       TO WS-LINE-COUNT
+
+           DIVIDE WS-LINE-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKP-QUOTIENT
+               REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = ZERO
+               PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRAN      THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE A CHECKPOINT RECORD SO A RERUN AFTER AN ABEND CAN SKIP
+      * THE RECORDS THIS RUN HAS ALREADY PROCESSED
+      *-----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           MOVE 'CLS01EX4'             TO CKP-PROGRAM-ID
+           MOVE CTL-BATCH-ID           TO CKP-BATCH-ID
+           MOVE WS-LINE-COUNT          TO CKP-RECORDS-PROCESSED
+           MOVE TRAN-INP-A             TO CKP-LAST-KEY
+           MOVE WS-CONTROL-HASH        TO CKP-CONTROL-HASH
+           WRITE CHECKPOINT-RECORD
+           MOVE WS-CKP-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'              TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE THIS TRANSACTION'S RESULT TO THE SHARED RESULTS FILE SO
+      * IT CAN BE TRACED BACK TO THIS PROGRAM AND RUN
+      *-----------------------------------------------------------------
+       2500-WRITE-RESULT.
+           MOVE 'CLS01EX4'             TO RSLT-PROGRAM-ID
+           MOVE CTL-RUN-DATE           TO RSLT-RUN-DATE
+           MOVE CTL-BATCH-ID           TO RSLT-BATCH-ID
+           MOVE TRAN-INP-A             TO RSLT-ITEM-KEY
+           MOVE INP-SUM                TO RSLT-ITEM-VALUE
+           WRITE RESULTS-RECORD
+           MOVE WS-RESULTS-STATUS      TO WS-CURRENT-STATUS
+           MOVE 'RESFILE'              TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ADD THIS RECORD'S INP-A INTO THE RUNNING CONTROL HASH - THE
+      * SIGN IS DROPPED SO A DEBIT AND A CREDIT OF THE SAME MAGNITUDE
+      * HASH THE SAME, NO FUNCTION ABS PER HOUSE STYLE
+      *-----------------------------------------------------------------
+       2600-ACCUMULATE-HASH.
+           IF TRAN-INP-A NUMERIC AND TRAN-INP-A < ZERO
+               COMPUTE WS-ABS-INP-A = ZERO - TRAN-INP-A
+           ELSE
+               IF TRAN-INP-A NUMERIC
+                   MOVE TRAN-INP-A      TO WS-ABS-INP-A
+               ELSE
+                   MOVE ZERO            TO WS-ABS-INP-A
+               END-IF
+           END-IF
+
+           ADD WS-ABS-INP-A             TO WS-CONTROL-HASH.
+       2600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE THAT BOTH INPUT FIELDS ARE NUMERIC BEFORE THE COMPUTE
+      *-----------------------------------------------------------------
+       1900-VALIDATE-TRAN.
+           SET WS-VALID-SWITCH         TO 'N'
+           MOVE SPACES                 TO WS-REJECT-REASON
+           SET WS-OVERFLOW-SWITCH      TO 'N'
+
+           IF TRAN-INP-A NOT NUMERIC
+               MOVE 'INP-A IS NOT NUMERIC'      TO WS-REJECT-REASON
+           ELSE
+               IF TRAN-INP-B NOT NUMERIC
+                   MOVE 'INP-B IS NOT NUMERIC'  TO WS-REJECT-REASON
+               ELSE
+                   SET TRAN-IS-VALID   TO TRUE
+                   MOVE TRAN-INP-A      TO INP-A
+                   MOVE TRAN-INP-B      TO INP-B
+               END-IF
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT TRANSACTION RECORD
+      *-----------------------------------------------------------------
+       2100-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   SET END-OF-TRAN-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-TRAN-FILE
+               MOVE WS-TRAN-STATUS      TO WS-CURRENT-STATUS
+               MOVE 'TRANFILE'          TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE THE TRAILER RECORD AND CLOSE THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           MOVE 'T'                    TO SUM-REC-TYPE
+           MOVE ZERO                   TO SUM-INP-SUM
+           MOVE WS-LINE-COUNT          TO SUM-LINE-COUNT
+           WRITE SUM-RECORD
+           MOVE WS-SUM-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'SUMFILE'              TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           DISPLAY 'CLS01EX04 PROCESSED ' WS-LINE-COUNT ' RECORDS, '
+               WS-REJECT-COUNT ' REJECTED - OPERATOR ' CTL-OPERATOR-ID
+               ' RUN DATE ' CTL-RUN-DATE ' BATCH ' CTL-BATCH-ID
+
+           PERFORM 3100-CHECK-CONTROL-TOTALS THRU 3100-EXIT
+
+           CLOSE TRAN-FILE
+           CLOSE SUM-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE RESULTS-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * RECONCILE THE RECORD COUNT AND CONTROL HASH ACCUMULATED DURING
+      * THE RUN AGAINST THE EXPECTED-COUNT/CONTROL-HASH THE HEADER
+      * RECORD WAS SUBMITTED WITH, AND FLAG A MISMATCH TO THE JOB STEP
+      * VIA THE RETURN CODE SO A COND TEST CAN STOP DOWNSTREAM STEPS
+      *-----------------------------------------------------------------
+       3100-CHECK-CONTROL-TOTALS.
+           SET WS-CONTROL-BREAK-SWITCH  TO 'N'
+
+           IF HEADER-IS-VALID
+               IF WS-LINE-COUNT NOT = WS-EXPECTED-COUNT
+                   DISPLAY 'CLS01EX04 - CONTROL BREAK: RECORD COUNT '
+                       WS-LINE-COUNT ' DOES NOT MATCH EXPECTED '
+                       WS-EXPECTED-COUNT
+               ELSE
+                   IF WS-CONTROL-HASH NOT = WS-EXPECTED-HASH
+                       DISPLAY
+                           'CLS01EX04 - CONTROL BREAK: HASH TOTAL '
+                           WS-CONTROL-HASH ' DOES NOT MATCH EXPECTED '
+                           WS-EXPECTED-HASH
+                   ELSE
+                       SET CONTROL-TOTALS-BALANCE TO TRUE
+                   END-IF
+               END-IF
+
+               IF NOT CONTROL-TOTALS-BALANCE
+                   MOVE 16                  TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY 'CLS01EX04 - CONTROL BREAK: NO VALID HEADER '
+                   '- NO RECORDS WERE PROCESSED'
+               MOVE 16                      TO RETURN-CODE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END STATUS
+      * NEVER REACHES HERE) IS TREATED AS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX04 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
