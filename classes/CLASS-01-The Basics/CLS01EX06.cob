@@ -1,34 +1,313 @@
       *****************************************************************
        IDENTIFICATION                  DIVISION.
       *****************************************************************
-       PROGRAM-ID.                     CLS01EX06. 
-      * ACCEPT 3 VALUES INTO 3 NUMERIC VARIABLES
-      * DISPLAY THE AVERAGE OF THE 3 VALUES
+       PROGRAM-ID.                     CLS01EX06.
+      * READ A FILE OF QC/SENSOR READING GROUPS.  EACH GROUP RECORD
+      * CARRIES A READ COUNT (2-20) AND AN OCCURS TABLE OF READINGS -
+      * THE READ COUNT TELLS US HOW MANY OF THE 20 TABLE ENTRIES ARE
+      * ACTUALLY POPULATED FOR THAT GROUP
+      * COMPUTE THE ROUNDED AVERAGE (ONE DECIMAL) FOR EACH GROUP AND
+      * WRITE THE GROUP, ITS READINGS AND THE AVERAGE TO AN OUTPUT FILE
+      * ALSO APPEND EACH GROUP'S AVERAGE TO THE SHARED RESULTS FILE
+      * THIS PROGRAM, CLS01EX04 AND CLS01EX05 ALL WRITE TO
       *****************************************************************
        ENVIRONMENT                     DIVISION.
       *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT READING-FILE         ASSIGN TO "READFILE"
+                                        FILE STATUS IS WS-READING-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AVERAGE-FILE         ASSIGN TO "AVGOUT"
+                                        FILE STATUS IS WS-AVERAGE-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE      ASSIGN TO "CKPFILE"
+                                        FILE STATUS IS WS-CKP-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-FILE         ASSIGN TO "RESFILE"
+                                        FILE STATUS IS WS-RESULTS-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA                            DIVISION.
       *****************************************************************
+       FILE                            SECTION.
+       FD  READING-FILE.
+       01  READING-GROUP-RECORD.
+           05  RDG-GROUP-ID            PIC X(08).
+           05  RDG-READING-COUNT       PIC 9(02).
+           05  RDG-READING             PIC 9(03)V9 OCCURS 20 TIMES.
+       FD  AVERAGE-FILE.
+       COPY CLS01AVG               REPLACING AVG-RESULT-RECORD
+                                    BY AVERAGE-RECORD.
+       FD  CHECKPOINT-FILE.
+       COPY CLS01CKP.
+       FD  RESULTS-FILE.
+       COPY CLS01RES.
       *================================================================
        WORKING-STORAGE                 SECTION.
       *================================================================
-       01  INP-A                       PIC 9(01).
-       01  INP-B                       PIC 9(01).
-       01  INP-C                       PIC 9(01).
-       01  INP-AVG                     PIC 9(01).
+       COPY CLS01CTL.
+      *================================================================
+       01  INP-AVG                     PIC 9(03)V9 VALUE ZERO.
+       01  WS-SUM                      PIC 9(06)V9 VALUE ZERO.
+       01  WS-SUBSCRIPT                PIC 9(02)   COMP VALUE ZERO.
+       01  WS-GROUP-COUNT              PIC 9(06)   VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(06)   VALUE ZERO.
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-READING-FILE                 VALUE 'Y'.
+       01  WS-COUNT-SWITCH             PIC X(01)   VALUE 'N'.
+           88  GROUP-COUNT-IS-INVALID              VALUE 'Y'.
+      *================================================================
+      * CHECKPOINT/RESTART CONTROLS - A CHECKPOINT RECORD IS WRITTEN
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS; A RESTART PARAMETER ON
+      * THE COMMAND LINE TELLS A RERUN HOW MANY DETAIL RECORDS TO
+      * SKIP BEFORE RESUMING PROCESSING
+      * THE FIRST COMMAND-LINE PARAMETER IS AN OPTIONAL OPERATOR ID
+      * THAT OVERRIDES CTL-OPERATOR-ID'S 'BATCH' DEFAULT; THE RESTART
+      * COUNT IS THE SECOND
+      *================================================================
+       01  WS-OPERATOR-PARM            PIC X(08)   VALUE SPACES.
+       01  WS-RESTART-PARM             PIC X(06)   VALUE SPACES.
+       01  WS-RESTART-COUNT            PIC 9(06)   VALUE ZERO.
+       01  WS-SKIP-INDEX               PIC 9(06)   COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04)   COMP VALUE 1000.
+       01  WS-CKP-QUOTIENT             PIC 9(06)   COMP VALUE ZERO.
+       01  WS-CKP-REMAINDER            PIC 9(04)   COMP VALUE ZERO.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-READING-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-AVERAGE-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CKP-STATUS                PIC X(02)   VALUE '00'.
+       01  WS-RESULTS-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID           PIC X(08)   VALUE SPACES.
       *****************************************************************
        PROCEDURE                       DIVISION.
       *****************************************************************
-           DISPLAY 'Type 1st value...'
-           ACCEPT INP-A
-           DISPLAY 'Type 2nd value...'
-           ACCEPT INP-B
-           DISPLAY 'Type 3rd value...'
-           ACCEPT INP-C     
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-GROUP   THRU 2000-EXIT
+               UNTIL END-OF-READING-FILE
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
 
-           COMPUTE INP-AVG = (INP-A + INP-B + INP-C) / 3
-           DISPLAY 'The average is: ' INP-AVG
-           
            EXIT PROGRAM.
-           STOP RUN.          
+
+      *-----------------------------------------------------------------
+      * OPEN THE READING FILE AND THE AVERAGE OUTPUT FILE
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE           FROM DATE YYYYMMDD
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OPERATOR-PARM       FROM ARGUMENT-VALUE
+           IF WS-OPERATOR-PARM NOT = SPACES
+               MOVE WS-OPERATOR-PARM     TO CTL-OPERATOR-ID
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM        FROM ARGUMENT-VALUE
+           IF WS-RESTART-PARM IS NUMERIC
+               MOVE WS-RESTART-PARM      TO WS-RESTART-COUNT
+           END-IF
+
+           OPEN INPUT  READING-FILE
+           MOVE WS-READING-STATUS       TO WS-CURRENT-STATUS
+           MOVE 'READFILE'              TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT AVERAGE-FILE
+           MOVE WS-AVERAGE-STATUS       TO WS-CURRENT-STATUS
+           MOVE 'AVGOUT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKP-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN EXTEND  RESULTS-FILE
+           MOVE WS-RESULTS-STATUS       TO WS-CURRENT-STATUS
+           MOVE 'RESFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-GROUP       THRU 2100-EXIT
+           PERFORM 2050-SKIP-RECORD      THRU 2050-EXIT
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                   OR END-OF-READING-FILE
+           MOVE WS-RESTART-COUNT         TO WS-GROUP-COUNT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * SKIP ONE ALREADY-PROCESSED GROUP DURING A RESTART
+      *-----------------------------------------------------------------
+       2050-SKIP-RECORD.
+           PERFORM 2100-READ-GROUP       THRU 2100-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE THE GROUP'S READ COUNT IS IN THE DOCUMENTED RANGE OF
+      * 1-20 BEFORE IT IS USED AS A DIVISOR AND AS THE BOUND OF THE
+      * TABLE-HANDLING LOOPS BELOW
+      *-----------------------------------------------------------------
+       1900-VALIDATE-GROUP.
+           SET WS-COUNT-SWITCH          TO 'N'
+           IF RDG-READING-COUNT < 1 OR RDG-READING-COUNT > 20
+               SET GROUP-COUNT-IS-INVALID TO TRUE
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * SUM THE GROUP'S READINGS AND COMPUTE THE ROUNDED AVERAGE
+      *-----------------------------------------------------------------
+       2000-PROCESS-GROUP.
+           PERFORM 1900-VALIDATE-GROUP  THRU 1900-EXIT
+
+           IF GROUP-COUNT-IS-INVALID
+               DISPLAY 'CLS01EX06 - REJECTED GROUP ' RDG-GROUP-ID
+                   ' READING COUNT ' RDG-READING-COUNT
+                   ' IS OUT OF RANGE 1-20'
+               ADD 1                    TO WS-REJECT-COUNT
+           ELSE
+               MOVE ZERO                TO WS-SUM
+
+               PERFORM 2200-ADD-READING THRU 2200-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > RDG-READING-COUNT
+
+               COMPUTE INP-AVG ROUNDED =
+                   WS-SUM / RDG-READING-COUNT
+
+               DISPLAY 'CLS01EX06 - GROUP ' RDG-GROUP-ID
+                   ' AVERAGE IS: ' INP-AVG
+
+               MOVE RDG-GROUP-ID        TO AVG-GROUP-ID OF
+                                            AVERAGE-RECORD
+               MOVE RDG-READING-COUNT   TO AVG-READING-COUNT OF
+                                            AVERAGE-RECORD
+               PERFORM 2300-COPY-READING THRU 2300-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > RDG-READING-COUNT
+               MOVE INP-AVG             TO AVG-AVERAGE OF
+                                            AVERAGE-RECORD
+               WRITE AVERAGE-RECORD
+               MOVE WS-AVERAGE-STATUS   TO WS-CURRENT-STATUS
+               MOVE 'AVGOUT'            TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+               PERFORM 2500-WRITE-RESULT THRU 2500-EXIT
+           END-IF
+
+           ADD 1                        TO WS-GROUP-COUNT
+
+           DIVIDE WS-GROUP-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKP-QUOTIENT
+               REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = ZERO
+               PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+           END-IF
+
+           PERFORM 2100-READ-GROUP      THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE A CHECKPOINT RECORD SO A RERUN AFTER AN ABEND CAN SKIP
+      * THE GROUPS THIS RUN HAS ALREADY PROCESSED
+      *-----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           MOVE 'CLS01EX6'              TO CKP-PROGRAM-ID
+           MOVE CTL-BATCH-ID            TO CKP-BATCH-ID
+           MOVE WS-GROUP-COUNT          TO CKP-RECORDS-PROCESSED
+           MOVE RDG-GROUP-ID            TO CKP-LAST-KEY
+           WRITE CHECKPOINT-RECORD
+           MOVE WS-CKP-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE THIS GROUP'S AVERAGE TO THE SHARED RESULTS FILE SO IT
+      * CAN BE TRACED BACK TO THIS PROGRAM AND RUN
+      *-----------------------------------------------------------------
+       2500-WRITE-RESULT.
+           MOVE 'CLS01EX6'              TO RSLT-PROGRAM-ID
+           MOVE CTL-RUN-DATE            TO RSLT-RUN-DATE
+           MOVE CTL-BATCH-ID            TO RSLT-BATCH-ID
+           MOVE RDG-GROUP-ID            TO RSLT-ITEM-KEY
+           MOVE INP-AVG                 TO RSLT-ITEM-VALUE
+           WRITE RESULTS-RECORD
+           MOVE WS-RESULTS-STATUS       TO WS-CURRENT-STATUS
+           MOVE 'RESFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ADD ONE READING, BY SUBSCRIPT, INTO THE RUNNING SUM
+      *-----------------------------------------------------------------
+       2200-ADD-READING.
+           ADD RDG-READING (WS-SUBSCRIPT) TO WS-SUM.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COPY ONE READING, BY SUBSCRIPT, TO THE OUTPUT RECORD
+      *-----------------------------------------------------------------
+       2300-COPY-READING.
+           MOVE RDG-READING (WS-SUBSCRIPT)
+               TO AVG-READING OF AVERAGE-RECORD (WS-SUBSCRIPT).
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT READING GROUP RECORD
+      *-----------------------------------------------------------------
+       2100-READ-GROUP.
+           READ READING-FILE
+               AT END
+                   SET END-OF-READING-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-READING-FILE
+               MOVE WS-READING-STATUS    TO WS-CURRENT-STATUS
+               MOVE 'READFILE'           TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CLOSE THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           DISPLAY 'CLS01EX06 PROCESSED ' WS-GROUP-COUNT ' GROUPS, '
+               WS-REJECT-COUNT ' REJECTED - OPERATOR ' CTL-OPERATOR-ID
+               ' RUN DATE ' CTL-RUN-DATE ' BATCH ' CTL-BATCH-ID
+
+           CLOSE READING-FILE
+           CLOSE AVERAGE-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE RESULTS-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END STATUS
+      * NEVER REACHES HERE) IS TREATED AS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX06 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
