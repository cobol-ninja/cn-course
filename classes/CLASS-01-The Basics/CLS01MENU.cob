@@ -0,0 +1,86 @@
+      *****************************************************************
+       IDENTIFICATION                  DIVISION.
+      *****************************************************************
+       PROGRAM-ID.                     CLS01MENU.
+      * INTERACTIVE DRIVER THAT LETS AN OPERATOR CHOOSE ONE OF THE
+      * FIVE CLS01EX0x UTILITIES TO RUN, THEN CALLS IT DIRECTLY INSTEAD
+      * OF THE OPERATOR HAVING TO KNOW EACH PROGRAM'S NAME OR SUBMIT A
+      * SEPARATE JOB FOR A ONE-OFF RUN OUTSIDE OF CLS01NITE'S NIGHTLY
+      * CHAIN.  EACH UTILITY STILL OPENS ITS OWN FILES AND RUNS TO
+      * COMPLETION EXACTLY AS IT DOES WHEN CLS01NITE CALLS IT AS A
+      * SEPARATE JOB STEP - THIS PROGRAM ONLY SELECTS WHICH ONE RUNS
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+      *****************************************************************
+       DATA                            DIVISION.
+      *****************************************************************
+       WORKING-STORAGE                 SECTION.
+      *================================================================
+       01  WS-MENU-CHOICE               PIC X(01)   VALUE SPACE.
+       01  WS-QUIT-SWITCH               PIC X(01)   VALUE 'N'.
+           88  QUIT-REQUESTED                       VALUE 'Y'.
+      *****************************************************************
+       PROCEDURE                       DIVISION.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 2000-PROCESS-MENU    THRU 2000-EXIT
+               UNTIL QUIT-REQUESTED
+
+           DISPLAY 'CLS01MENU - SESSION ENDED'
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * SHOW THE MENU, ACCEPT A CHOICE, AND CALL THE CHOSEN UTILITY
+      *-----------------------------------------------------------------
+       2000-PROCESS-MENU.
+           PERFORM 2100-DISPLAY-MENU    THRU 2100-EXIT
+           PERFORM 2200-ACCEPT-CHOICE   THRU 2200-EXIT
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   CALL 'CLS01EX03'
+               WHEN '2'
+                   CALL 'CLS01EX04'
+               WHEN '3'
+                   CALL 'CLS01EX05'
+               WHEN '4'
+                   CALL 'CLS01EX06'
+               WHEN '5'
+                   CALL 'CLS01EX07'
+               WHEN 'Q'
+                   SET QUIT-REQUESTED    TO TRUE
+               WHEN OTHER
+                   DISPLAY 'CLS01MENU - INVALID CHOICE, TRY AGAIN'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * DISPLAY THE FIVE UTILITIES AND THE QUIT OPTION
+      *-----------------------------------------------------------------
+       2100-DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'CLS01MENU - CLASS 01 UTILITY MENU'
+           DISPLAY '  1.  COPY FIELDS      (CLS01EX03)'
+           DISPLAY '  2.  ADD TRANSACTIONS (CLS01EX04)'
+           DISPLAY '  3.  BIN DIMENSIONS   (CLS01EX05)'
+           DISPLAY '  4.  READING AVERAGE  (CLS01EX06)'
+           DISPLAY '  5.  ACCOUNT SWAP     (CLS01EX07)'
+           DISPLAY '  Q.  QUIT'.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ACCEPT AND UPPERCASE THE OPERATOR'S ONE-CHARACTER CHOICE
+      *-----------------------------------------------------------------
+       2200-ACCEPT-CHOICE.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           INSPECT WS-MENU-CHOICE
+               CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                       TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       2200-EXIT.
+           EXIT.
