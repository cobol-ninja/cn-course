@@ -1,37 +1,361 @@
       *****************************************************************
        IDENTIFICATION                  DIVISION.
       *****************************************************************
-       PROGRAM-ID.                     CLS01EX07. 
-      * ACCEPT 2 VALUES INTO 2 VARIABLES
-      * SWITCH THE CONTENTS OF THE VARIABLES
-      * THE FIRST VARIABLE WILL CONTAIN THE CONTENTS OF THE 2nd VARIBLE
-      * THE SECOND VARIABLE WILL THE CONTENTS OF THE 1st VARIABLE
+       PROGRAM-ID.                     CLS01EX07.
+      * READ A SEQUENTIAL FILE OF ACCOUNT CORRECTION REQUESTS, EACH
+      * NAMING ONE ACCOUNT NUMBER WHOSE TWO SUFFIX FIELDS NEED TO BE
+      * TRANSPOSED, AND FOR EACH VALID REQUEST RANDOM-READ THE
+      * MATCHING RECORD ON THE INDEXED ACCOUNT-MASTER FILE, SAVE/SWAP/
+      * RESTORE THE TWO FIELDS IN PLACE, AND REWRITE THE MASTER RECORD
+      * A REQUEST NAMING AN ACCOUNT NOT ON THE MASTER, OR WHOSE MASTER
+      * FIELDS ARE BLANK OR NON-ALPHANUMERIC, IS REJECTED BEFORE THE
+      * SWAP AND LOGGED TO AN EXCEPTION FILE INSTEAD OF BEING PROCESSED
+      * EVERY SWAP THAT IS PERFORMED IS WRITTEN TO A BEFORE/AFTER
+      * AUDIT RECORD TAGGED WITH THE OPERATOR ID AND A TIMESTAMP
       *****************************************************************
        ENVIRONMENT                     DIVISION.
       *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CORRECTION-FILE      ASSIGN TO "CORRFILE"
+                                        FILE STATUS IS WS-CORR-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-MASTER-FILE  ASSIGN TO "ACCTMSTR"
+                                        FILE STATUS IS WS-MASTER-STATUS
+                                        RECORD KEY IS MST-ACCOUNT-NUMBER
+                                        ORGANIZATION IS INDEXED
+                                        ACCESS MODE IS RANDOM.
+           SELECT AUDIT-FILE           ASSIGN TO "AUDITOUT"
+                                        FILE STATUS IS WS-AUDIT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE          ASSIGN TO "REJFILE"
+                                        FILE STATUS IS WS-REJECT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE      ASSIGN TO "CKPFILE"
+                                        FILE STATUS IS WS-CKP-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA                            DIVISION.
       *****************************************************************
+       FILE                            SECTION.
+       FD  CORRECTION-FILE.
+       01  CORRECTION-REQUEST-RECORD.
+           05  CORR-ACCOUNT-NUMBER     PIC X(10).
+           05  FILLER                  PIC X(70).
+       FD  ACCOUNT-MASTER-FILE.
+       01  ACCOUNT-MASTER-RECORD.
+           05  MST-ACCOUNT-NUMBER      PIC X(10).
+           05  MST-FIELD-1             PIC X(01).
+           05  MST-FIELD-2             PIC X(01).
+           05  FILLER                  PIC X(68).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-ACCOUNT-NUMBER      PIC X(10).
+           05  AUD-BEFORE-1            PIC X(01).
+           05  AUD-BEFORE-2            PIC X(01).
+           05  AUD-AFTER-1             PIC X(01).
+           05  AUD-AFTER-2             PIC X(01).
+           05  AUD-OPERATOR-ID         PIC X(08).
+           05  AUD-TIMESTAMP           PIC X(16).
+           05  FILLER                  PIC X(42).
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-ACCOUNT-NUMBER      PIC X(10).
+           05  REJ-FIELD-1             PIC X(01).
+           05  REJ-FIELD-2             PIC X(01).
+           05  REJ-REASON              PIC X(30).
+           05  FILLER                  PIC X(39).
+       FD  CHECKPOINT-FILE.
+       COPY CLS01CKP.
       *================================================================
        WORKING-STORAGE                 SECTION.
+      *================================================================
+       COPY CLS01CTL.
       *================================================================
        01  INP-A                       PIC X(01).
        01  INP-B                       PIC X(01).
        01  INP-SAVE                    PIC X(01).
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE              PIC 9(08).
+           05  WS-TS-TIME              PIC 9(08).
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-CORRECTION-FILE              VALUE 'Y'.
+       01  WS-RECORD-COUNT             PIC 9(06)   VALUE ZERO.
+       01  WS-SWAP-COUNT               PIC 9(06)   VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(06)   VALUE ZERO.
+       01  WS-VALID-SWITCH             PIC X(01)   VALUE 'N'.
+           88  REQUEST-IS-VALID                    VALUE 'Y'.
+       01  WS-FOUND-SWITCH             PIC X(01)   VALUE 'N'.
+           88  ACCOUNT-FOUND-ON-MASTER             VALUE 'Y'.
+       01  WS-REJECT-REASON            PIC X(30)   VALUE SPACES.
+      *================================================================
+      * CHECKPOINT/RESTART CONTROLS - A CHECKPOINT RECORD IS WRITTEN
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS; A RESTART PARAMETER ON
+      * THE COMMAND LINE TELLS A RERUN HOW MANY DETAIL RECORDS TO
+      * SKIP BEFORE RESUMING PROCESSING
+      * THE FIRST COMMAND-LINE PARAMETER IS AN OPTIONAL OPERATOR ID
+      * THAT OVERRIDES CTL-OPERATOR-ID'S 'BATCH' DEFAULT; THE RESTART
+      * COUNT IS THE SECOND
+      *================================================================
+       01  WS-OPERATOR-PARM            PIC X(08)   VALUE SPACES.
+       01  WS-RESTART-PARM             PIC X(06)   VALUE SPACES.
+       01  WS-RESTART-COUNT            PIC 9(06)   VALUE ZERO.
+       01  WS-SKIP-INDEX               PIC 9(06)   COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04)   COMP VALUE 1000.
+       01  WS-CKP-QUOTIENT             PIC 9(06)   COMP VALUE ZERO.
+       01  WS-CKP-REMAINDER            PIC 9(04)   COMP VALUE ZERO.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-CORR-STATUS               PIC X(02)   VALUE '00'.
+       01  WS-MASTER-STATUS             PIC X(02)   VALUE '00'.
+       01  WS-AUDIT-STATUS              PIC X(02)   VALUE '00'.
+       01  WS-REJECT-STATUS             PIC X(02)   VALUE '00'.
+       01  WS-CKP-STATUS                PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID           PIC X(08)   VALUE SPACES.
       *****************************************************************
        PROCEDURE                       DIVISION.
       *****************************************************************
-           DISPLAY 'Type 1st value...'
-           ACCEPT INP-A
-           DISPLAY 'Type 2nd value...'
-           ACCEPT INP-B
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL END-OF-CORRECTION-FILE
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
 
-           MOVE INP-A TO INP-SAVE
-           MOVE INP-B TO INP-A
-           MOVE INP-SAVE TO INP-B 
+           EXIT PROGRAM.
 
-           DISPLAY 'The content of INP-A is: ' INP-A 
-           DISPLAY 'The content of INP-B is: ' INP-B 
+      *-----------------------------------------------------------------
+      * OPEN THE FILES AND PRIME THE READ
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE           FROM DATE YYYYMMDD
 
-           EXIT PROGRAM.
-           STOP RUN.          
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OPERATOR-PARM       FROM ARGUMENT-VALUE
+           IF WS-OPERATOR-PARM NOT = SPACES
+               MOVE WS-OPERATOR-PARM     TO CTL-OPERATOR-ID
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM        FROM ARGUMENT-VALUE
+           IF WS-RESTART-PARM IS NUMERIC
+               MOVE WS-RESTART-PARM      TO WS-RESTART-COUNT
+           END-IF
+
+           OPEN INPUT  CORRECTION-FILE
+           MOVE WS-CORR-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'CORRFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN I-O    ACCOUNT-MASTER-FILE
+           MOVE WS-MASTER-STATUS         TO WS-CURRENT-STATUS
+           MOVE 'ACCTMSTR'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT AUDIT-FILE
+           MOVE WS-AUDIT-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'AUDITOUT'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT REJECT-FILE
+           MOVE WS-REJECT-STATUS         TO WS-CURRENT-STATUS
+           MOVE 'REJFILE'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKP-STATUS            TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-REQUEST    THRU 2100-EXIT
+           PERFORM 2050-SKIP-RECORD     THRU 2050-EXIT
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                   OR END-OF-CORRECTION-FILE
+           MOVE WS-RESTART-COUNT         TO WS-RECORD-COUNT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * SKIP ONE ALREADY-PROCESSED REQUEST DURING A RESTART
+      *-----------------------------------------------------------------
+       2050-SKIP-RECORD.
+           PERFORM 2100-READ-REQUEST    THRU 2100-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE THE REQUEST, THEN SWAP AND AUDIT OR REJECT IT
+      *-----------------------------------------------------------------
+       2000-PROCESS-REQUEST.
+           PERFORM 1900-VALIDATE-REQUEST THRU 1900-EXIT
+
+           IF NOT REQUEST-IS-VALID
+               MOVE CORR-ACCOUNT-NUMBER  TO REJ-ACCOUNT-NUMBER
+               IF ACCOUNT-FOUND-ON-MASTER
+                   MOVE MST-FIELD-1      TO REJ-FIELD-1
+                   MOVE MST-FIELD-2      TO REJ-FIELD-2
+               ELSE
+                   MOVE SPACES           TO REJ-FIELD-1 REJ-FIELD-2
+               END-IF
+               MOVE WS-REJECT-REASON     TO REJ-REASON
+               WRITE REJECT-RECORD
+               MOVE WS-REJECT-STATUS     TO WS-CURRENT-STATUS
+               MOVE 'REJFILE'            TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+               ADD 1                     TO WS-REJECT-COUNT
+               DISPLAY 'CLS01EX07 - REJECTED ' CORR-ACCOUNT-NUMBER
+                   ': ' WS-REJECT-REASON
+           ELSE
+               MOVE MST-FIELD-1          TO INP-A
+               MOVE MST-FIELD-2          TO INP-B
+
+               MOVE CORR-ACCOUNT-NUMBER  TO AUD-ACCOUNT-NUMBER
+               MOVE INP-A                TO AUD-BEFORE-1
+               MOVE INP-B                TO AUD-BEFORE-2
+
+               MOVE INP-A                TO INP-SAVE
+               MOVE INP-B                TO INP-A
+               MOVE INP-SAVE             TO INP-B
+
+               MOVE INP-A                TO MST-FIELD-1
+               MOVE INP-B                TO MST-FIELD-2
+               REWRITE ACCOUNT-MASTER-RECORD
+               MOVE WS-MASTER-STATUS     TO WS-CURRENT-STATUS
+               MOVE 'ACCTMSTR'           TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+               MOVE INP-A                TO AUD-AFTER-1
+               MOVE INP-B                TO AUD-AFTER-2
+               MOVE CTL-OPERATOR-ID      TO AUD-OPERATOR-ID
+               ACCEPT WS-TS-DATE         FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME         FROM TIME
+               MOVE WS-TIMESTAMP          TO AUD-TIMESTAMP
+               WRITE AUDIT-RECORD
+               MOVE WS-AUDIT-STATUS      TO WS-CURRENT-STATUS
+               MOVE 'AUDITOUT'           TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+               ADD 1                     TO WS-SWAP-COUNT
+           END-IF
+
+           ADD 1                        TO WS-RECORD-COUNT
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKP-QUOTIENT
+               REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = ZERO
+               PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+           END-IF
+
+           PERFORM 2100-READ-REQUEST    THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE A CHECKPOINT RECORD SO A RERUN AFTER AN ABEND CAN SKIP
+      * THE REQUESTS THIS RUN HAS ALREADY PROCESSED
+      *-----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           MOVE 'CLS01EX7'              TO CKP-PROGRAM-ID
+           MOVE CTL-BATCH-ID            TO CKP-BATCH-ID
+           MOVE WS-RECORD-COUNT         TO CKP-RECORDS-PROCESSED
+           MOVE CORR-ACCOUNT-NUMBER     TO CKP-LAST-KEY
+           WRITE CHECKPOINT-RECORD
+           MOVE WS-CKP-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * RANDOM-READ THE ACCOUNT-MASTER RECORD NAMED BY THE REQUEST AND
+      * REJECT IT IF THE ACCOUNT IS NOT ON THE MASTER OR ITS SWAP
+      * FIELDS ARE BLANK OR NON-ALPHANUMERIC
+      *-----------------------------------------------------------------
+       1900-VALIDATE-REQUEST.
+           SET WS-VALID-SWITCH          TO 'N'
+           SET WS-FOUND-SWITCH          TO 'N'
+           MOVE SPACES                  TO WS-REJECT-REASON
+
+           MOVE CORR-ACCOUNT-NUMBER     TO MST-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT FOUND ON MASTER'
+                       TO WS-REJECT-REASON
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND-ON-MASTER TO TRUE
+           END-READ
+
+           MOVE WS-MASTER-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'ACCTMSTR'              TO WS-CURRENT-FILE-ID
+           IF WS-MASTER-STATUS NOT = '23'
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF
+
+           IF ACCOUNT-FOUND-ON-MASTER
+               IF MST-FIELD-1 = SPACE OR MST-FIELD-2 = SPACE
+                   MOVE 'BLANK SWAP FIELD'   TO WS-REJECT-REASON
+               ELSE
+                   IF (MST-FIELD-1 NOT NUMERIC AND
+                       MST-FIELD-1 NOT ALPHABETIC-UPPER) OR
+                      (MST-FIELD-2 NOT NUMERIC AND
+                       MST-FIELD-2 NOT ALPHABETIC-UPPER)
+                       MOVE 'NON-ALPHANUMERIC SWAP FIELD'
+                           TO WS-REJECT-REASON
+                   ELSE
+                       SET REQUEST-IS-VALID  TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT CORRECTION REQUEST RECORD
+      *-----------------------------------------------------------------
+       2100-READ-REQUEST.
+           READ CORRECTION-FILE
+               AT END
+                   SET END-OF-CORRECTION-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-CORRECTION-FILE
+               MOVE WS-CORR-STATUS       TO WS-CURRENT-STATUS
+               MOVE 'CORRFILE'           TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CLOSE THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           DISPLAY 'CLS01EX07 SWAPPED ' WS-SWAP-COUNT ' RECORDS, '
+               WS-REJECT-COUNT ' REJECTED - OPERATOR ' CTL-OPERATOR-ID
+               ' RUN DATE ' CTL-RUN-DATE ' BATCH ' CTL-BATCH-ID
+
+           CLOSE CORRECTION-FILE
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE AUDIT-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE, REWRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END
+      * AND '23' NOT-ON-MASTER STATUSES NEVER REACH HERE) IS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX07 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
