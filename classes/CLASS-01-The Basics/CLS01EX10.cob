@@ -0,0 +1,174 @@
+      *****************************************************************
+       IDENTIFICATION                  DIVISION.
+      *****************************************************************
+       PROGRAM-ID.                     CLS01EX10.
+      * ONLINE MAINTENANCE/CORRECTION SCREEN FOR A SINGLE ACCOUNT
+      * RECORD, WRAPPING THE SAME FIELD-LEVEL COPY LOGIC CLS01EX03
+      * USES FOR ITS BATCH SOURCE-TO-TARGET TRANSFER
+      * THE OPERATOR KEYS IN THE FOUR CORRECTABLE FIELDS, THEN CHOOSES
+      * CONFIRM TO APPEND THE CORRECTED RECORD TO THE TARGET FILE,
+      * CANCEL TO DISCARD THE ENTRY AND TRY AGAIN, OR QUIT TO END THE
+      * SESSION - NOTHING IS WRITTEN UNLESS THE ENTRY IS CONFIRMED AND
+      * PASSES EDIT
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+      *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT TARGET-FILE          ASSIGN TO "TGTFILE"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA                            DIVISION.
+      *****************************************************************
+       FILE                            SECTION.
+       FD  TARGET-FILE.
+       COPY CLS01TGT.
+      *================================================================
+       WORKING-STORAGE                 SECTION.
+      *================================================================
+       COPY CLS01CTL.
+      *================================================================
+       01  WS-SCR-ACCOUNT-NUMBER       PIC X(12)   VALUE SPACES.
+       01  WS-SCR-ACCOUNT-NAME         PIC X(25)   VALUE SPACES.
+       01  WS-SCR-SUFFIX-1             PIC X(01)   VALUE SPACE.
+       01  WS-SCR-SUFFIX-2             PIC X(01)   VALUE SPACE.
+       01  WS-SCR-ACTION               PIC X(01)   VALUE SPACE.
+       01  WS-QUIT-SWITCH              PIC X(01)   VALUE 'N'.
+           88  QUIT-REQUESTED                      VALUE 'Y'.
+       01  WS-EDIT-VALID-SWITCH        PIC X(01)   VALUE 'N'.
+           88  ENTRY-IS-VALID                      VALUE 'Y'.
+       01  WS-EDIT-REASON              PIC X(30)   VALUE SPACES.
+       01  WS-RECORD-COUNT             PIC 9(06)   VALUE ZERO.
+      *================================================================
+       SCREEN                          SECTION.
+      *================================================================
+       01  CORRECTION-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE
+               'CLS01EX10 - ACCOUNT CORRECTION MAINTENANCE'.
+           05  LINE 3  COLUMN 1  VALUE 'ACCOUNT NUMBER :'.
+           05  LINE 3  COLUMN 20 PIC X(12)
+                                  USING WS-SCR-ACCOUNT-NUMBER.
+           05  LINE 4  COLUMN 1  VALUE 'ACCOUNT NAME   :'.
+           05  LINE 4  COLUMN 20 PIC X(25)
+                                  USING WS-SCR-ACCOUNT-NAME.
+           05  LINE 5  COLUMN 1  VALUE 'SUFFIX 1       :'.
+           05  LINE 5  COLUMN 20 PIC X(01)
+                                  USING WS-SCR-SUFFIX-1.
+           05  LINE 6  COLUMN 1  VALUE 'SUFFIX 2       :'.
+           05  LINE 6  COLUMN 20 PIC X(01)
+                                  USING WS-SCR-SUFFIX-2.
+           05  LINE 8  COLUMN 1  VALUE
+               '(C)ONFIRM  (X)CANCEL  (Q)UIT  :'.
+           05  LINE 8  COLUMN 33 PIC X(01)
+                                  USING WS-SCR-ACTION.
+      *****************************************************************
+       PROCEDURE                       DIVISION.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-MAINTAIN-RECORD THRU 2000-EXIT
+               UNTIL QUIT-REQUESTED
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * OPEN THE TARGET FILE FOR APPEND - CORRECTIONS ARE ADDED
+      * ALONGSIDE WHATEVER CLS01EX03'S LAST BATCH RUN PRODUCED
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE           FROM DATE YYYYMMDD
+           OPEN EXTEND TARGET-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * SHOW THE SCREEN, EDIT WHAT WAS KEYED, THEN CONFIRM, CANCEL OR
+      * QUIT ACCORDING TO THE OPERATOR'S CHOICE
+      *-----------------------------------------------------------------
+       2000-MAINTAIN-RECORD.
+           MOVE SPACES                  TO WS-SCR-ACCOUNT-NUMBER
+                                            WS-SCR-ACCOUNT-NAME
+           MOVE SPACE                   TO WS-SCR-SUFFIX-1
+                                            WS-SCR-SUFFIX-2
+                                            WS-SCR-ACTION
+
+           DISPLAY CORRECTION-SCREEN
+           ACCEPT  CORRECTION-SCREEN
+
+           PERFORM 1900-EDIT-ENTRY      THRU 1900-EXIT
+
+           EVALUATE TRUE
+               WHEN NOT ENTRY-IS-VALID
+                   DISPLAY 'CLS01EX10 - ' WS-EDIT-REASON
+
+               WHEN WS-SCR-ACTION = 'Q' OR WS-SCR-ACTION = 'q'
+                   SET QUIT-REQUESTED   TO TRUE
+
+               WHEN WS-SCR-ACTION = 'X' OR WS-SCR-ACTION = 'x'
+                   DISPLAY 'CLS01EX10 - CORRECTION CANCELLED'
+
+               WHEN WS-SCR-ACTION = 'C' OR WS-SCR-ACTION = 'c'
+                   PERFORM 2200-TRANSFER-FIELDS THRU 2200-EXIT
+                   WRITE TARGET-RECORD
+                   ADD 1                TO WS-RECORD-COUNT
+                   DISPLAY 'CLS01EX10 - CORRECTION SAVED FOR ACCOUNT '
+                       WS-SCR-ACCOUNT-NUMBER
+
+               WHEN OTHER
+                   DISPLAY
+                       'CLS01EX10 - ENTER C TO CONFIRM, X TO CANCEL'
+                       ' OR Q TO QUIT'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * A CONFIRMED ENTRY MUST HAVE A NON-BLANK ACCOUNT NUMBER AND
+      * ACCOUNT NAME - CANCEL AND QUIT ARE NOT EDITED
+      *-----------------------------------------------------------------
+       1900-EDIT-ENTRY.
+           SET WS-EDIT-VALID-SWITCH     TO 'N'
+           MOVE SPACES                  TO WS-EDIT-REASON
+
+           IF WS-SCR-ACTION = 'C' OR WS-SCR-ACTION = 'c'
+               IF WS-SCR-ACCOUNT-NUMBER = SPACES
+                   MOVE 'ACCOUNT NUMBER IS BLANK' TO WS-EDIT-REASON
+               ELSE
+                   IF WS-SCR-ACCOUNT-NAME = SPACES
+                       MOVE 'ACCOUNT NAME IS BLANK' TO WS-EDIT-REASON
+                   ELSE
+                       SET ENTRY-IS-VALID TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               SET ENTRY-IS-VALID        TO TRUE
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COPY EACH KEYED FIELD TO THE TARGET RECORD - THE SAME FIELD
+      * MAP CLS01EX03'S 2200-TRANSFER-FIELDS USES
+      *-----------------------------------------------------------------
+       2200-TRANSFER-FIELDS.
+           MOVE WS-SCR-ACCOUNT-NUMBER    TO TGT-ACCOUNT-NUMBER
+           MOVE WS-SCR-ACCOUNT-NAME      TO TGT-ACCOUNT-NAME
+           MOVE WS-SCR-SUFFIX-1          TO TGT-SUFFIX-1
+           MOVE WS-SCR-SUFFIX-2          TO TGT-SUFFIX-2.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CLOSE THE TARGET FILE
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           DISPLAY 'CLS01EX10 SAVED ' WS-RECORD-COUNT ' CORRECTIONS'
+               ' - OPERATOR ' CTL-OPERATOR-ID ' RUN DATE '
+               CTL-RUN-DATE ' BATCH ' CTL-BATCH-ID
+
+           CLOSE TARGET-FILE.
+       3000-EXIT.
+           EXIT.
