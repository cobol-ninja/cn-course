@@ -1,28 +1,164 @@
       *****************************************************************
        IDENTIFICATION                  DIVISION.
       *****************************************************************
-       PROGRAM-ID.                     CLS01EX03. 
-      * ACCEPT A VALUE INTO A VARIABLE
-      * MOVE THE CONTENT FROM THE VARIABLE TO ANOTHER VARIABLE
-      * DISPLAY THE VALUE OF THE SECOND VARIABLE 
+       PROGRAM-ID.                     CLS01EX03.
+      * GENERALIZED FIELD-TRANSFER UTILITY
+      * READ A SOURCE-LAYOUT RECORD (CLS01SRC COPYBOOK), COPY EACH
+      * NAMED FIELD TO THE CORRESPONDING FIELD OF A TARGET-LAYOUT
+      * RECORD (CLS01TGT COPYBOOK) AND WRITE THE TARGET RECORD OUT
+      * THE TWO LAYOUTS ARE ALLOWED TO DIFFER IN FIELD ORDER AND SIZE -
+      * THIS IS THE BASIS FOR MIGRATING FIELDS BETWEEN LEGACY FLAT-FILE
+      * FORMATS WITHOUT HAND-CODING A NEW MOVE-ONLY PROGRAM EVERY TIME
+      * A LAYOUT CHANGES.  ADDING A FIELD ONLY MEANS ADDING IT TO THE
+      * TWO COPYBOOKS AND ONE MORE MOVE IN 2000-TRANSFER-FIELDS BELOW
+      * EVERY OPEN, WRITE AND READ IS FILE-STATUS CHECKED; ANY STATUS
+      * OTHER THAN '00' (OR '10' AT A GENUINE END OF FILE) IS FATAL
       *****************************************************************
        ENVIRONMENT                     DIVISION.
       *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-FILE          ASSIGN TO "SRCFILE"
+                                        FILE STATUS IS WS-SOURCE-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TARGET-FILE          ASSIGN TO "TGTFILE"
+                                        FILE STATUS IS WS-TARGET-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA                            DIVISION.
       *****************************************************************
+       FILE                            SECTION.
+       FD  SOURCE-FILE.
+       COPY CLS01SRC.
+       FD  TARGET-FILE.
+       COPY CLS01TGT.
       *================================================================
        WORKING-STORAGE                 SECTION.
       *================================================================
-       01  INP-A                       PIC X(01).
-       01  INP-B                       PIC X(01).
+       COPY CLS01CTL.
+      *================================================================
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-SOURCE-FILE                  VALUE 'Y'.
+       01  WS-RECORD-COUNT             PIC 9(06)   VALUE ZERO.
+      *================================================================
+      * OPERATOR ID - AN OPTIONAL FIRST COMMAND-LINE ARGUMENT THAT
+      * OVERRIDES CTL-OPERATOR-ID'S 'BATCH' DEFAULT SO A REPORT CAN BE
+      * TIED BACK TO WHOEVER ACTUALLY SUBMITTED THE RUN
+      *================================================================
+       01  WS-OPERATOR-PARM            PIC X(08)   VALUE SPACES.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-SOURCE-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-TARGET-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS           PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID          PIC X(08)   VALUE SPACES.
       *****************************************************************
        PROCEDURE                       DIVISION.
       *****************************************************************
-           DISPLAY 'Type a value into the first variable...'
-           ACCEPT INP-A
-           MOVE INP-A TO INP-B
-           DISPLAY 'The value of the second variable is: ' INP-B
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-TRANSFER-RECORD THRU 2000-EXIT
+               UNTIL END-OF-SOURCE-FILE
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
 
            EXIT PROGRAM.
-           STOP RUN.          
+
+      *-----------------------------------------------------------------
+      * OPEN THE SOURCE AND TARGET FILES AND PRIME THE READ
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE           FROM DATE YYYYMMDD
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OPERATOR-PARM      FROM ARGUMENT-VALUE
+           IF WS-OPERATOR-PARM NOT = SPACES
+               MOVE WS-OPERATOR-PARM    TO CTL-OPERATOR-ID
+           END-IF
+
+           OPEN INPUT  SOURCE-FILE
+           MOVE WS-SOURCE-STATUS         TO WS-CURRENT-STATUS
+           MOVE 'SRCFILE'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT TARGET-FILE
+           MOVE WS-TARGET-STATUS         TO WS-CURRENT-STATUS
+           MOVE 'TGTFILE'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-SOURCE     THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COPY EACH NAMED FIELD FROM THE SOURCE RECORD TO THE TARGET
+      * RECORD, THEN WRITE THE TARGET RECORD
+      *-----------------------------------------------------------------
+       2000-TRANSFER-RECORD.
+           PERFORM 2200-TRANSFER-FIELDS THRU 2200-EXIT
+           WRITE TARGET-RECORD
+           MOVE WS-TARGET-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'TGTFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           ADD 1                        TO WS-RECORD-COUNT
+
+           PERFORM 2100-READ-SOURCE     THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * THE FIELD-LEVEL COPY MAP BETWEEN THE SOURCE AND TARGET LAYOUTS
+      *-----------------------------------------------------------------
+       2200-TRANSFER-FIELDS.
+           MOVE SRC-ACCOUNT-NUMBER      TO TGT-ACCOUNT-NUMBER
+           MOVE SRC-ACCOUNT-NAME        TO TGT-ACCOUNT-NAME
+           MOVE SRC-SUFFIX-1            TO TGT-SUFFIX-1
+           MOVE SRC-SUFFIX-2            TO TGT-SUFFIX-2.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT SOURCE RECORD
+      *-----------------------------------------------------------------
+       2100-READ-SOURCE.
+           READ SOURCE-FILE
+               AT END
+                   SET END-OF-SOURCE-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-SOURCE-FILE
+               MOVE WS-SOURCE-STATUS     TO WS-CURRENT-STATUS
+               MOVE 'SRCFILE'            TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CLOSE THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           DISPLAY 'CLS01EX03 TRANSFERRED ' WS-RECORD-COUNT ' RECORDS'
+               ' - OPERATOR ' CTL-OPERATOR-ID ' RUN DATE '
+               CTL-RUN-DATE ' BATCH ' CTL-BATCH-ID
+
+           CLOSE SOURCE-FILE
+           CLOSE TARGET-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE, REWRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END
+      * STATUS NEVER REACHES HERE) IS TREATED AS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX03 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
