@@ -1,40 +1,410 @@
       *****************************************************************
        IDENTIFICATION                  DIVISION.
       *****************************************************************
-       PROGRAM-ID.                     CLS01EX05. 
-      * ACCEPT 2 VALUES INTO 2 NUMERIC VARIABLES
-      * THE FIRST VALUE IS THE LENGTH OF A RECTANGLE
-      * THE SECOND VALUE IS THE WIDTH OF A RECTANGLE
-      * DISPLAY THE AREA AND THE PERIMETER OF THE RECTANGLE 
+       PROGRAM-ID.                     CLS01EX05.
+      * READ A FILE OF WAREHOUSE BIN/LOT RECORDS (BIN-ID, ZONE,
+      * WIDTH, LENGTH)
+      * COMPUTE THE AREA AND PERIMETER OF EACH BIN AND PRINT A REPORT
+      * LINE PER BIN, PLUS A GRAND-TOTAL SQUARE FOOTAGE LINE AT THE END
+      * ALSO WRITE A BIN-RESULT RECORD PER BIN TO AN OUTPUT FILE SO A
+      * LATER ROLLUP PROGRAM CAN SUMMARIZE BY ZONE WITHOUT RECOMPUTING
+      * AND APPEND EACH BIN'S AREA TO THE SHARED RESULTS FILE THIS
+      * PROGRAM, CLS01EX04 AND CLS01EX06 ALL WRITE TO
       * Reminder:
       *   PERIMETER = 2 * (LENGTH + WIDTH)
       *   AREA = LENGTH * WIDTH
       *****************************************************************
        ENVIRONMENT                     DIVISION.
       *****************************************************************
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT BIN-FILE             ASSIGN TO "BINFILE"
+                                        FILE STATUS IS WS-BIN-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BIN-REPORT-FILE      ASSIGN TO "BINRPT"
+                                        FILE STATUS IS WS-BINRPT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BIN-RESULT-FILE      ASSIGN TO "BINOUT"
+                                        FILE STATUS IS WS-BINOUT-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE      ASSIGN TO "CKPFILE"
+                                        FILE STATUS IS WS-CKP-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-FILE         ASSIGN TO "RESFILE"
+                                        FILE STATUS IS WS-RESULTS-STATUS
+                                        ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA                            DIVISION.
       *****************************************************************
+       FILE                            SECTION.
+       FD  BIN-FILE.
+       01  BIN-RECORD.
+           05  BIN-ID                  PIC X(08).
+           05  BIN-ZONE                PIC X(04).
+           05  BIN-UNIT                PIC X(01).
+               88  UNIT-IS-FEET                    VALUE 'F'.
+               88  UNIT-IS-METERS                  VALUE 'M'.
+           05  INP-WIDTH               PIC 9(02)V99.
+           05  INP-LENGTH              PIC 9(02)V99.
+           05  FILLER                  PIC X(58).
+       FD  BIN-REPORT-FILE.
+       01  BIN-REPORT-LINE             PIC X(80).
+       FD  BIN-RESULT-FILE.
+       COPY CLS01BIN.
+       FD  CHECKPOINT-FILE.
+       COPY CLS01CKP.
+       FD  RESULTS-FILE.
+       COPY CLS01RES.
       *================================================================
        WORKING-STORAGE                 SECTION.
       *================================================================
-       01  INP-WIDTH                   PIC 9(02).
-       01  INP-LENGTH                  PIC 9(02).
-       01  INP-AREA                    PIC 9(04).  
-       01  INP-PERIMETER               PIC 9(03).
+       COPY CLS01CTL.
+      *================================================================
+       01  INP-AREA                    PIC 9(04).
+       01  INP-PERIMETER               PIC 9(03)V99.
+       01  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  END-OF-BIN-FILE                     VALUE 'Y'.
+       01  WS-BIN-COUNT                PIC 9(06)   VALUE ZERO.
+       01  WS-CALC-AREA                PIC 9(07)V99 VALUE ZERO.
+       01  WS-CALC-PERIMETER           PIC 9(06)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL-AREA         PIC 9(09)    VALUE ZERO.
+       01  WS-EXCEPTION-SWITCH         PIC X(01)   VALUE 'N'.
+           88  AREA-IS-OVERFLOWED                  VALUE 'Y'.
+       01  WS-PERIMETER-SWITCH         PIC X(01)   VALUE 'N'.
+           88  PERIMETER-IS-OVERFLOWED             VALUE 'Y'.
+       01  WS-UNIT-SWITCH              PIC X(01)   VALUE 'N'.
+           88  UNIT-IS-INVALID                     VALUE 'Y'.
+      *================================================================
+      * STANDARD REPORTING UNIT IS FEET - METRIC INPUT IS CONVERTED
+      * BEFORE AREA/PERIMETER ARE COMPUTED
+      *================================================================
+       01  WS-METERS-TO-FEET           PIC 9(01)V99999 VALUE 3.28084.
+       01  WS-WIDTH-FT                 PIC 9(04)V99 VALUE ZERO.
+       01  WS-LENGTH-FT                PIC 9(04)V99 VALUE ZERO.
+      *================================================================
+      * CHECKPOINT/RESTART CONTROLS - A CHECKPOINT RECORD IS WRITTEN
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS; A RESTART PARAMETER ON
+      * THE COMMAND LINE TELLS A RERUN HOW MANY DETAIL RECORDS TO
+      * SKIP BEFORE RESUMING PROCESSING
+      * THE FIRST COMMAND-LINE PARAMETER IS AN OPTIONAL OPERATOR ID
+      * THAT OVERRIDES CTL-OPERATOR-ID'S 'BATCH' DEFAULT; THE RESTART
+      * COUNT IS THE SECOND
+      *================================================================
+       01  WS-OPERATOR-PARM            PIC X(08)   VALUE SPACES.
+       01  WS-RESTART-PARM             PIC X(06)   VALUE SPACES.
+       01  WS-RESTART-COUNT            PIC 9(06)   VALUE ZERO.
+       01  WS-SKIP-INDEX               PIC 9(06)   COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04)   COMP VALUE 1000.
+       01  WS-CKP-QUOTIENT             PIC 9(06)   COMP VALUE ZERO.
+       01  WS-CKP-REMAINDER            PIC 9(04)   COMP VALUE ZERO.
+      *================================================================
+      * FILE STATUS FIELDS FOR I/O ERROR CHECKING
+      *================================================================
+       01  WS-BIN-STATUS                PIC X(02)   VALUE '00'.
+       01  WS-BINRPT-STATUS             PIC X(02)   VALUE '00'.
+       01  WS-BINOUT-STATUS             PIC X(02)   VALUE '00'.
+       01  WS-CKP-STATUS                PIC X(02)   VALUE '00'.
+       01  WS-RESULTS-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-STATUS            PIC X(02)   VALUE '00'.
+       01  WS-CURRENT-FILE-ID           PIC X(08)   VALUE SPACES.
+      *================================================================
+       01  WS-REPORT-LINE.
+           05  WS-RPT-BIN-ID           PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-ZONE             PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-AREA             PIC ZZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-PERIMETER        PIC ZZZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RPT-STATUS           PIC X(20).
+           05  FILLER                  PIC X(35) VALUE SPACES.
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(17) VALUE
+               'GRAND TOTAL SQ. '.
+           05  WS-TOT-AREA             PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(54) VALUE SPACES.
       *****************************************************************
        PROCEDURE                       DIVISION.
       *****************************************************************
-           DISPLAY 'Type in the WIDTH of the rectangle...'
-           ACCEPT INP-WIDTH 
-           DISPLAY 'Type in the LENGTH of the rectangle...'
-           ACCEPT INP-LENGTH
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+           PERFORM 2000-PROCESS-BIN    THRU 2000-EXIT
+               UNTIL END-OF-BIN-FILE
+           PERFORM 3000-FINALIZE       THRU 3000-EXIT
+
+           EXIT PROGRAM.
 
-           COMPUTE INP-AREA = INP-WIDTH * INP-LENGTH
-           COMPUTE INP-PERIMETER = 2 * (INP-WIDTH + INP-LENGTH)
+      *-----------------------------------------------------------------
+      * OPEN THE BIN INPUT FILE, REPORT FILE AND RESULT FILE
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT CTL-RUN-DATE          FROM DATE YYYYMMDD
 
-           DISPLAY 'The rectangle AREA is: ' INP-AREA
-           DISPLAY 'The rectangle perimeter is: ' INP-PERIMETER
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OPERATOR-PARM      FROM ARGUMENT-VALUE
+           IF WS-OPERATOR-PARM NOT = SPACES
+               MOVE WS-OPERATOR-PARM    TO CTL-OPERATOR-ID
+           END-IF
 
-           EXIT PROGRAM.
-           STOP RUN.          
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM       FROM ARGUMENT-VALUE
+           IF WS-RESTART-PARM IS NUMERIC
+               MOVE WS-RESTART-PARM     TO WS-RESTART-COUNT
+           END-IF
+
+           OPEN INPUT  BIN-FILE
+           MOVE WS-BIN-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'BINFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT BIN-REPORT-FILE
+           MOVE WS-BINRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'BINRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT BIN-RESULT-FILE
+           MOVE WS-BINOUT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'BINOUT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKP-STATUS           TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           OPEN EXTEND  RESULTS-FILE
+           MOVE WS-RESULTS-STATUS       TO WS-CURRENT-STATUS
+           MOVE 'RESFILE'               TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           MOVE 'BIN-ID    ZONE  AREA     PERIMETER  STATUS'
+               TO BIN-REPORT-LINE
+           WRITE BIN-REPORT-LINE
+           MOVE WS-BINRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'BINRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2100-READ-BIN       THRU 2100-EXIT
+           PERFORM 2050-SKIP-RECORD    THRU 2050-EXIT
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                   OR END-OF-BIN-FILE
+           MOVE WS-RESTART-COUNT        TO WS-BIN-COUNT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * SKIP ONE ALREADY-PROCESSED RECORD DURING A RESTART
+      *-----------------------------------------------------------------
+       2050-SKIP-RECORD.
+           PERFORM 2100-READ-BIN       THRU 2100-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMPUTE AREA/PERIMETER FOR THE CURRENT BIN AND PRINT THE LINE
+      *-----------------------------------------------------------------
+       2000-PROCESS-BIN.
+           SET WS-EXCEPTION-SWITCH     TO 'N'
+           SET WS-PERIMETER-SWITCH     TO 'N'
+           SET WS-UNIT-SWITCH          TO 'N'
+
+           PERFORM 1900-VALIDATE-BIN   THRU 1900-EXIT
+           PERFORM 1950-CONVERT-UNITS  THRU 1950-EXIT
+
+           COMPUTE WS-CALC-AREA = WS-WIDTH-FT * WS-LENGTH-FT
+           COMPUTE WS-CALC-PERIMETER =
+               2 * (WS-WIDTH-FT + WS-LENGTH-FT)
+
+           IF WS-CALC-AREA > 9999
+               SET AREA-IS-OVERFLOWED  TO TRUE
+           ELSE
+               MOVE WS-CALC-AREA       TO INP-AREA
+           END-IF
+
+           IF WS-CALC-PERIMETER > 999.99
+               SET PERIMETER-IS-OVERFLOWED TO TRUE
+           ELSE
+               MOVE WS-CALC-PERIMETER  TO INP-PERIMETER
+           END-IF
+
+           MOVE BIN-ID                 TO WS-RPT-BIN-ID  RES-BIN-ID
+           MOVE BIN-ZONE               TO WS-RPT-ZONE    RES-ZONE
+
+           IF AREA-IS-OVERFLOWED
+               MOVE ZERO                TO WS-RPT-AREA RES-AREA
+           ELSE
+               MOVE INP-AREA            TO WS-RPT-AREA RES-AREA
+               ADD WS-CALC-AREA         TO WS-GRAND-TOTAL-AREA
+           END-IF
+
+           IF PERIMETER-IS-OVERFLOWED
+               MOVE ZERO                TO WS-RPT-PERIMETER
+                                            RES-PERIMETER
+           ELSE
+               MOVE INP-PERIMETER       TO WS-RPT-PERIMETER
+                                            RES-PERIMETER
+           END-IF
+
+           EVALUATE TRUE
+               WHEN AREA-IS-OVERFLOWED
+                   MOVE 'EXCEPTION-AREA OVFL'  TO WS-RPT-STATUS
+               WHEN PERIMETER-IS-OVERFLOWED
+                   MOVE 'EXCEPTION-PERIM OVFL' TO WS-RPT-STATUS
+               WHEN UNIT-IS-INVALID
+                   MOVE 'EXCEPTION-BAD UNIT'   TO WS-RPT-STATUS
+               WHEN OTHER
+                   MOVE 'OK'                   TO WS-RPT-STATUS
+           END-EVALUATE
+
+           IF AREA-IS-OVERFLOWED OR PERIMETER-IS-OVERFLOWED
+                                     OR UNIT-IS-INVALID
+               MOVE 'Y'                 TO RES-EXCEPTION-SWITCH
+           ELSE
+               MOVE 'N'                 TO RES-EXCEPTION-SWITCH
+           END-IF
+
+           WRITE BIN-REPORT-LINE        FROM WS-REPORT-LINE
+           MOVE WS-BINRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'BINRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           WRITE BIN-RESULT-RECORD
+           MOVE WS-BINOUT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'BINOUT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           PERFORM 2500-WRITE-RESULT   THRU 2500-EXIT
+
+           ADD 1                       TO WS-BIN-COUNT
+
+           DIVIDE WS-BIN-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKP-QUOTIENT
+               REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = ZERO
+               PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+           END-IF
+
+           PERFORM 2100-READ-BIN       THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE A CHECKPOINT RECORD SO A RERUN AFTER AN ABEND CAN SKIP
+      * THE RECORDS THIS RUN HAS ALREADY PROCESSED
+      *-----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           MOVE 'CLS01EX5'             TO CKP-PROGRAM-ID
+           MOVE CTL-BATCH-ID           TO CKP-BATCH-ID
+           MOVE WS-BIN-COUNT           TO CKP-RECORDS-PROCESSED
+           MOVE BIN-ID                 TO CKP-LAST-KEY
+           WRITE CHECKPOINT-RECORD
+           MOVE WS-CKP-STATUS          TO WS-CURRENT-STATUS
+           MOVE 'CKPFILE'              TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE THIS BIN'S RESULT TO THE SHARED RESULTS FILE SO IT CAN
+      * BE TRACED BACK TO THIS PROGRAM AND RUN
+      *-----------------------------------------------------------------
+       2500-WRITE-RESULT.
+           MOVE 'CLS01EX5'             TO RSLT-PROGRAM-ID
+           MOVE CTL-RUN-DATE           TO RSLT-RUN-DATE
+           MOVE CTL-BATCH-ID           TO RSLT-BATCH-ID
+           MOVE BIN-ID                 TO RSLT-ITEM-KEY
+           MOVE RES-AREA               TO RSLT-ITEM-VALUE
+           WRITE RESULTS-RECORD
+           MOVE WS-RESULTS-STATUS      TO WS-CURRENT-STATUS
+           MOVE 'RESFILE'              TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE THE UNIT-OF-MEASURE CODE.  ANYTHING OTHER THAN 'F' OR
+      * 'M' IS FLAGGED AS AN EXCEPTION AND DEFAULTED TO FEET SO THE
+      * BIN STILL GETS AN AREA/PERIMETER RATHER THAN BEING SKIPPED
+      *-----------------------------------------------------------------
+       1900-VALIDATE-BIN.
+           IF NOT UNIT-IS-FEET AND NOT UNIT-IS-METERS
+               SET UNIT-IS-INVALID      TO TRUE
+               DISPLAY 'CLS01EX05 - BIN ' BIN-ID
+                   ' HAS INVALID UNIT CODE "' BIN-UNIT
+                   '" - DEFAULTING TO FEET'
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CONVERT WIDTH/LENGTH TO FEET, THE STANDARD REPORTING UNIT,
+      * WHEN THE BIN RECORD WAS SUBMITTED IN METERS
+      *-----------------------------------------------------------------
+       1950-CONVERT-UNITS.
+           IF UNIT-IS-METERS
+               COMPUTE WS-WIDTH-FT =
+                   INP-WIDTH * WS-METERS-TO-FEET
+               COMPUTE WS-LENGTH-FT =
+                   INP-LENGTH * WS-METERS-TO-FEET
+           ELSE
+               MOVE INP-WIDTH           TO WS-WIDTH-FT
+               MOVE INP-LENGTH          TO WS-LENGTH-FT
+           END-IF.
+       1950-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * READ THE NEXT BIN RECORD
+      *-----------------------------------------------------------------
+       2100-READ-BIN.
+           READ BIN-FILE
+               AT END
+                   SET END-OF-BIN-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-BIN-FILE
+               MOVE WS-BIN-STATUS       TO WS-CURRENT-STATUS
+               MOVE 'BINFILE'           TO WS-CURRENT-FILE-ID
+               PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINT THE GRAND-TOTAL LINE AND CLOSE THE FILES
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           MOVE WS-GRAND-TOTAL-AREA    TO WS-TOT-AREA
+           WRITE BIN-REPORT-LINE        FROM WS-TOTAL-LINE
+           MOVE WS-BINRPT-STATUS        TO WS-CURRENT-STATUS
+           MOVE 'BINRPT'                TO WS-CURRENT-FILE-ID
+           PERFORM 9900-CHECK-FILE-STATUS THRU 9900-EXIT
+
+           DISPLAY 'CLS01EX05 PROCESSED ' WS-BIN-COUNT ' BINS'
+               ' - OPERATOR ' CTL-OPERATOR-ID ' RUN DATE '
+               CTL-RUN-DATE ' BATCH ' CTL-BATCH-ID
+
+           CLOSE BIN-FILE
+           CLOSE BIN-REPORT-FILE
+           CLOSE BIN-RESULT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE RESULTS-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * COMMON I/O ERROR CHECK - ANY STATUS OTHER THAN '00' ON AN OPEN,
+      * WRITE OR GENUINE READ ERROR (THE NORMAL '10' AT-END STATUS
+      * NEVER REACHES HERE) IS TREATED AS FATAL
+      *-----------------------------------------------------------------
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-STATUS NOT = '00'
+               DISPLAY 'CLS01EX05 - I/O ERROR ON ' WS-CURRENT-FILE-ID
+                   ' FILE STATUS: ' WS-CURRENT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       9900-EXIT.
+           EXIT.
