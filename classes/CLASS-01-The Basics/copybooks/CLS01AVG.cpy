@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CLS01AVG - QC READING GROUP / AVERAGE RESULT RECORD
+      * SHARED BY CLS01EX06 (PRODUCER) AND CLS01EX09 (DEVIATION
+      * REPORT, CONSUMER) SO THE READING LIST DOES NOT HAVE TO BE
+      * RECOMPUTED DOWNSTREAM
+      *****************************************************************
+       01  AVG-RESULT-RECORD.
+           05  AVG-GROUP-ID            PIC X(08).
+           05  AVG-READING-COUNT       PIC 9(02).
+           05  AVG-READING             PIC 9(03)V9 OCCURS 20 TIMES.
+           05  AVG-AVERAGE             PIC 9(03)V9.
