@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CLS01BIN - WAREHOUSE BIN AREA/PERIMETER RESULT RECORD
+      * SHARED BY CLS01EX05 (PRODUCER) AND CLS01EX08 (ZONE ROLLUP
+      * REPORT, CONSUMER) SO THE AREA/PERIMETER DO NOT HAVE TO BE
+      * RECOMPUTED DOWNSTREAM
+      *****************************************************************
+       01  BIN-RESULT-RECORD.
+           05  RES-BIN-ID              PIC X(08).
+           05  RES-ZONE                PIC X(04).
+           05  RES-AREA                PIC 9(07).
+           05  RES-PERIMETER           PIC 9(03)V99.
+           05  RES-EXCEPTION-SWITCH    PIC X(01).
+           05  FILLER                  PIC X(56).
