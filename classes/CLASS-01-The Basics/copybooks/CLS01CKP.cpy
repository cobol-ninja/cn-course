@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CLS01CKP - CHECKPOINT RECORD, SHARED BY THE BATCH-CONVERTED
+      * CLS01EX0x PROGRAMS.  WRITTEN PERIODICALLY SO A RERUN AFTER AN
+      * ABEND CAN SKIP RECORDS A PRIOR RUN ALREADY PROCESSED INSTEAD
+      * OF STARTING OVER FROM RECORD ONE
+      * CKP-CONTROL-HASH IS ONLY MEANINGFUL TO A PROGRAM THAT KEEPS A
+      * RUNNING CONTROL HASH (CURRENTLY ONLY CLS01EX04) - IT CARRIES
+      * THE HASH ACCUMULATED THROUGH THE LAST CHECKPOINT SO A RESTARTED
+      * RUN CAN BE TOLD WHAT TO RESUME FROM ON THE COMMAND LINE
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-PROGRAM-ID          PIC X(08).
+           05  CKP-BATCH-ID            PIC X(10).
+           05  CKP-RECORDS-PROCESSED   PIC 9(07).
+           05  CKP-LAST-KEY            PIC X(10).
+           05  CKP-CONTROL-HASH        PIC 9(09).
