@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CLS01TGT - LEGACY FLAT-FILE TARGET RECORD LAYOUT
+      * USED BY CLS01EX03 AS THE DATA DEFINITION FOR THE RECORD A
+      * FIELD-TRANSFER RUN MIGRATES FIELDS INTO.  THE FIELD ORDER AND
+      * SIZES DELIBERATELY DIFFER FROM CLS01SRC TO EXERCISE A REAL
+      * FORMAT MIGRATION RATHER THAN A STRAIGHT RECORD-FOR-RECORD COPY
+      *****************************************************************
+       01  TARGET-RECORD.
+           05  TGT-ACCOUNT-NAME        PIC X(25).
+           05  TGT-ACCOUNT-NUMBER      PIC X(12).
+           05  TGT-SUFFIX-1            PIC X(01).
+           05  TGT-SUFFIX-2            PIC X(01).
+           05  FILLER                  PIC X(41).
