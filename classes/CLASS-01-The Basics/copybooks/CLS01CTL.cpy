@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CLS01CTL - SHARED RUN-CONTROL IDENTIFICATION FIELDS
+      * INCLUDED BY CLS01EX03 THROUGH CLS01EX09 SO EVERY REPORT, AUDIT
+      * OR EXCEPTION RECORD THEY PRODUCE CAN BE TIED BACK TO WHO RAN
+      * THE JOB, ON WHAT DATE, AND AS PART OF WHICH BATCH
+      * CTL-OPERATOR-ID DEFAULTS TO 'BATCH' FOR AN UNATTENDED NIGHTLY
+      * RUN BUT EACH PROGRAM ACCEPTS AN OPTIONAL FIRST COMMAND-LINE
+      * PARAMETER THAT OVERRIDES IT, SO A MANUALLY SUBMITTED OR
+      * RESTARTED RUN CAN BE TIED BACK TO THE OPERATOR WHO RAN IT
+      *****************************************************************
+       01  CLS01-RUN-CONTROL.
+           05  CTL-OPERATOR-ID         PIC X(08)   VALUE 'BATCH'.
+           05  CTL-RUN-DATE            PIC 9(08)   VALUE ZERO.
+           05  CTL-BATCH-ID            PIC X(10)   VALUE SPACES.
