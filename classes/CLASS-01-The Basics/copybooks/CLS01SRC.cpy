@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CLS01SRC - LEGACY FLAT-FILE SOURCE RECORD LAYOUT
+      * USED BY CLS01EX03 AS THE DATA DEFINITION FOR THE RECORD A
+      * FIELD-TRANSFER RUN MIGRATES FIELDS OUT OF
+      *****************************************************************
+       01  SOURCE-RECORD.
+           05  SRC-ACCOUNT-NUMBER      PIC X(10).
+           05  SRC-ACCOUNT-NAME        PIC X(20).
+           05  SRC-SUFFIX-1            PIC X(01).
+           05  SRC-SUFFIX-2            PIC X(01).
+           05  FILLER                  PIC X(48).
