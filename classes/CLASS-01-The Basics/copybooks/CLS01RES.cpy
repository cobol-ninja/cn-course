@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CLS01RES - SHARED RESULTS RECORD
+      * WRITTEN BY CLS01EX04, CLS01EX05 AND CLS01EX06 TO ONE COMMON
+      * RESULTS FILE SO EVERY COMPUTED RESULT ACROSS THE THREE
+      * PROGRAMS CAN BE TRACED BACK TO THE PROGRAM AND RUN THAT
+      * PRODUCED IT WITHOUT HAVING TO SCRAPE EACH PROGRAM'S OWN
+      * OUTPUT FILE SEPARATELY
+      *****************************************************************
+       01  RESULTS-RECORD.
+           05  RSLT-PROGRAM-ID         PIC X(08).
+           05  RSLT-RUN-DATE           PIC 9(08).
+           05  RSLT-BATCH-ID           PIC X(10).
+           05  RSLT-ITEM-KEY           PIC X(10).
+           05  RSLT-ITEM-VALUE         PIC S9(07)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  FILLER                  PIC X(34).
